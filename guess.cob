@@ -27,77 +27,245 @@
 002700 PROGRAM-ID. GUESS.                                                       
 002800 AUTHOR. Andrew Young.                                                    
 002900 ENVIRONMENT DIVISION.                                                    
-003000 DATA DIVISION.                                                           
-003100                                                                          
-003200 WORKING-STORAGE SECTION.                                                 
-003300                                                                          
-003400 01  ANSWER         PIC  9(2) VALUE IS ZEROES.                            
-003500 01  GUESS          PIC S9(2) VALUE IS ZEROES.                            
-003600 01  DELTA          PIC S9(2) VALUE IS ZEROES.                            
-003700 01  TRIES          PIC  9(2) VALUE IS ZEROES.                            
-003800 01  YES            PIC X VALUE IS "Y".                                   
-003900 01  DONE           PIC X VALUE IS SPACES.                                
+003000 INPUT-OUTPUT SECTION.                                                    
+003100 FILE-CONTROL.                                                            
+003200                                                                          
+003300     SELECT OPTIONAL RESULTS-FILE ASSIGN TO "guess.dat"                   
+003400         ORGANIZATION IS LINE SEQUENTIAL.                                 
+003500                                                                          
+003600     SELECT OPTIONAL CONFIG-FILE ASSIGN TO "guess.cfg"                    
+003700         ORGANIZATION IS LINE SEQUENTIAL.                                 
+003800                                                                          
+003900     SELECT SORT-WORK-FILE ASSIGN TO "guess.srt".                         
 004000                                                                          
-004100 01  SEED-TIME.                                                           
-004200    05 SEED         PIC 9(4) VALUE IS ZEROES.                             
+004100     SELECT OPTIONAL SORTED-RESULTS-FILE ASSIGN TO "guess.sorted"         
+004200         ORGANIZATION IS LINE SEQUENTIAL.                                 
 004300                                                                          
-004400 PROCEDURE DIVISION.                                                      
-004500                                                                          
-004600 PROGRAM-BEGIN.                                                           
-004700   DISPLAY "Welcome! Let's play a game.".                                 
-004800   PERFORM SEED-RANDOM.                                                   
-004900   PERFORM SELECT-NUMBER.                                                 
-005000   PERFORM MAIN-LOOP                                                      
-005100     UNTIL DONE = YES.                                                    
-005200                                                                          
-005300 PROGRAM-DONE.                                                            
-005400   STOP RUN.                                                              
-005500                                                                          
-005600 MAIN-LOOP.                                                               
-005700   PERFORM PROMPT-USER.                                                   
-005800   PERFORM CHECK-GUESS.                                                   
+004400 DATA DIVISION.                                                           
+004500 FILE SECTION.                                                            
+004600                                                                          
+004700 FD  RESULTS-FILE.                                                        
+004800 01  RESULTS-RECORD.                                                      
+004900     05  RR-TRAINEE-NAME       PIC X(20).                                 
+005000     05  RR-DATE               PIC X(10).                                 
+005100     05  RR-TRIES              PIC 9(2).                                  
+005200     05  RR-OUTCOME            PIC X(1).                                  
+005300                                                                          
+005400 FD  CONFIG-FILE.                                                         
+005500 01  CONFIG-RECORD.                                                       
+005600     05  CFG-LOW               PIC 9(3).                                  
+005700     05  CFG-HIGH              PIC 9(3).                                  
+005800     05  CFG-MAX-TRIES         PIC 9(2).                                  
 005900                                                                          
-006000 SEED-RANDOM.                                                             
-006100   MOVE FUNCTION CURRENT-DATE(12:16) TO SEED-TIME.                        
-006200   COMPUTE ANSWER = FUNCTION RANDOM(SEED).                                
-006300                                                                          
-006400 SELECT-NUMBER.                                                           
-006500   MOVE 0 TO TRIES.                                                       
-006600   COMPUTE ANSWER = (FUNCTION RANDOM() * 99) + 1.                         
-006700                                                                          
-006800 PROMPT-USER.                                                             
-006900   DISPLAY "Guess what number I'm thinking of between 1 and 99."          
-007000-    " (Enter -1 to give up.)".                                           
-007100   ACCEPT GUESS.                                                          
-007200                                                                          
-007300 CHECK-GUESS.                                                             
-007400   IF GUESS = -1                                                          
-007500     PERFORM GIVE-UP                                                      
-007600   ELSE                                                                   
-007700     PERFORM SHOW-HINT.                                                   
-007800                                                                          
-007900 GIVE-UP.                                                                 
-008000     DISPLAY "It was " ANSWER "!"                                         
-008100     MOVE YES TO DONE.                                                    
+006000 SD  SORT-WORK-FILE.                                                      
+006100 01  GUESS-SORT-RECORD.                                                   
+006200     05  GSR-TRAINEE-NAME      PIC X(20).                                 
+006300     05  GSR-DATE              PIC X(10).                                 
+006400     05  GSR-TRIES             PIC 9(2).                                  
+006500     05  GSR-OUTCOME           PIC X(1).                                  
+006600                                                                          
+006700 FD  SORTED-RESULTS-FILE.                                                 
+006800 01  SORTED-RESULTS-RECORD.                                               
+006900     05  SRR-TRAINEE-NAME      PIC X(20).                                 
+007000     05  SRR-DATE              PIC X(10).                                 
+007100     05  SRR-TRIES             PIC 9(2).                                  
+007200     05  SRR-OUTCOME           PIC X(1).                                  
+007300                                                                          
+007400 WORKING-STORAGE SECTION.                                                 
+007500                                                                          
+007600 01  ANSWER         PIC  9(2) VALUE IS ZEROES.                            
+007700 01  GUESS          PIC S9(2) VALUE IS ZEROES.                            
+007800 01  DELTA          PIC S9(2) VALUE IS ZEROES.                            
+007900 01  TRIES          PIC  9(2) VALUE IS ZEROES.                            
+008000 01  YES            PIC X VALUE IS "Y".                                   
+008100 01  DONE           PIC X VALUE IS SPACES.                                
 008200                                                                          
-008300 SHOW-HINT.                                                               
-008400   ADD 1 TO TRIES.                                                        
-008500   COMPUTE DELTA = GUESS - ANSWER.                                        
-008600                                                                          
-008700   IF DELTA = 0                                                           
-008800     DISPLAY "Correct! You guessed it in " TRIES " tries!"                
-008900     MOVE YES TO DONE.                                                    
-009000                                                                          
-009100   IF DELTA < 0                                                           
-009200     DISPLAY "Too low, guess again!".                                     
-009300                                                                          
-009400   IF DELTA > 0                                                           
-009500     DISPLAY "Too high, guess again!".                                    
-009600                                                                          
-009700   IF TRIES = 99                                                          
-009800     DISPLAY "You've guessed too many times!"                             
-009900     DISPLAY "The answer was " ANSWER "."                                 
-010000     MOVE YES TO DONE                                                     
-010100   ELSE                                                                   
-010200     DISPLAY "You've guessed " TRIES " times.".                           
-010300                                                                          
+008300 01  SEED-TIME.                                                           
+008400    05 SEED         PIC 9(4) VALUE IS ZEROES.                             
+008500                                                                          
+008600 01  GUESS-LOW               PIC 9(3) VALUE 1.                            
+008700 01  GUESS-HIGH              PIC 9(3) VALUE 99.                           
+008800 01  GUESS-RANGE             PIC 9(3) VALUE 99.                           
+008900 01  MAX-TRIES               PIC 9(2) VALUE 99.                           
+009000 01  CONFIG-END-OF-FILE      PIC X VALUE SPACE.                           
+009100 01  START-COMMAND           PIC X VALUE SPACE.                           
+009200 01  TRAINEE-NAME            PIC X(20) VALUE SPACES.                      
+009300 01  GAME-OUTCOME            PIC X VALUE SPACE.                           
+009400                                                                          
+009500 01  TODAY-DATE-RAW          PIC X(21).                                   
+009600 01  TODAY-DATE-GROUP REDEFINES TODAY-DATE-RAW.                           
+009700     05  TODAY-YEAR          PIC 9(4).                                    
+009800     05  TODAY-MONTH         PIC 9(2).                                    
+009900     05  TODAY-DAY           PIC 9(2).                                    
+010000     05  FILLER              PIC X(13).                                   
+010100 01  TODAY-DATE-DISPLAY      PIC X(10) VALUE SPACES.                      
+010200                                                                          
+010300 01  RESULTS-END-OF-FILE     PIC X VALUE SPACE.                           
+010400 01  STATS-CURRENT-NAME      PIC X(20) VALUE SPACES.                      
+010500 01  STATS-TOTAL-TRIES       PIC 9(5) VALUE ZEROES.                       
+010600 01  STATS-GAME-COUNT        PIC 9(4) VALUE ZEROES.                       
+010700 01  STATS-BEST-TRIES        PIC 9(2) VALUE 99.                           
+010800 01  STATS-AVERAGE-TRIES     PIC 9(3)V9(1) VALUE ZEROES.                  
+010850 01  STATS-AVERAGE-EDIT       PIC ZZ9.9    VALUE ZEROES.                  
+010900                                                                          
+011000 PROCEDURE DIVISION.                                                      
+011100                                                                          
+011200 PROGRAM-BEGIN.                                                           
+011300   DISPLAY "Welcome! Let's play a game.".                                 
+011400   PERFORM SEED-RANDOM.                                                   
+011500   PERFORM LOAD-CONFIG.                                                   
+011600   PERFORM PROMPT-START-COMMAND.                                          
+011700   IF START-COMMAND = "S" OR "s"                                          
+011800     PERFORM PRINT-STATS-REPORT                                           
+011900   ELSE                                                                   
+012000     PERFORM PROMPT-TRAINEE-NAME                                          
+012100     PERFORM SELECT-NUMBER                                                
+012200     PERFORM MAIN-LOOP                                                    
+012300       UNTIL DONE = YES                                                   
+012400     PERFORM RECORD-GAME-RESULT                                           
+012500   END-IF.                                                                
+012600                                                                          
+012700 PROGRAM-DONE.                                                            
+012800   STOP RUN.                                                              
+012900                                                                          
+013000 PROMPT-START-COMMAND.                                                    
+013100   DISPLAY "Press Enter to play, or S for the stats report: ".            
+013200   ACCEPT START-COMMAND.                                                  
+013300                                                                          
+013400 PROMPT-TRAINEE-NAME.                                                     
+013500   DISPLAY "Enter your name: ".                                           
+013600   ACCEPT TRAINEE-NAME.                                                   
+013700                                                                          
+013800 LOAD-CONFIG.                                                             
+013900   MOVE 1 TO GUESS-LOW.                                                   
+014000   MOVE 99 TO GUESS-HIGH.                                                 
+014100   MOVE 99 TO MAX-TRIES.                                                  
+014200   MOVE "N" TO CONFIG-END-OF-FILE.                                        
+014300   OPEN INPUT CONFIG-FILE.                                                
+014400   READ CONFIG-FILE NEXT RECORD                                           
+014500       AT END MOVE "Y" TO CONFIG-END-OF-FILE.                             
+014600   IF CONFIG-END-OF-FILE IS NOT EQUAL TO "Y"                              
+014700       MOVE CFG-LOW TO GUESS-LOW                                          
+014800       MOVE CFG-HIGH TO GUESS-HIGH                                        
+014900       MOVE CFG-MAX-TRIES TO MAX-TRIES                                    
+015000   END-IF.                                                                
+015100   CLOSE CONFIG-FILE.                                                     
+015200                                                                          
+015300 MAIN-LOOP.                                                               
+015400   PERFORM PROMPT-USER.                                                   
+015500   PERFORM CHECK-GUESS.                                                   
+015600                                                                          
+015700 SEED-RANDOM.                                                             
+015800   MOVE FUNCTION CURRENT-DATE(12:16) TO SEED-TIME.                        
+015900   COMPUTE ANSWER = FUNCTION RANDOM(SEED).                                
+016000                                                                          
+016100 SELECT-NUMBER.                                                           
+016200   MOVE 0 TO TRIES.                                                       
+016300   COMPUTE GUESS-RANGE = GUESS-HIGH - GUESS-LOW + 1.                      
+016400   COMPUTE ANSWER = (FUNCTION RANDOM() * GUESS-RANGE) + GUESS-LOW.        
+016500                                                                          
+016600 PROMPT-USER.                                                             
+016700   DISPLAY "Guess what number I'm thinking of between "                   
+016800       GUESS-LOW " and " GUESS-HIGH "."                                   
+016900-     " (Enter -1 to give up.)".                                          
+017000   ACCEPT GUESS.                                                          
+017100                                                                          
+017200 CHECK-GUESS.                                                             
+017300   IF GUESS = -1                                                          
+017400     PERFORM GIVE-UP                                                      
+017500   ELSE                                                                   
+017600     PERFORM SHOW-HINT.                                                   
+017700                                                                          
+017800 GIVE-UP.                                                                 
+017900     DISPLAY "It was " ANSWER "!"                                         
+018000     MOVE "G" TO GAME-OUTCOME                                             
+018100     MOVE YES TO DONE.                                                    
+018200                                                                          
+018300 SHOW-HINT.                                                               
+018400   ADD 1 TO TRIES.                                                        
+018500   COMPUTE DELTA = GUESS - ANSWER.                                        
+018600                                                                          
+018700   IF DELTA = 0                                                           
+018800     DISPLAY "Correct! You guessed it in " TRIES " tries!"                
+018900     MOVE "W" TO GAME-OUTCOME                                             
+019000     MOVE YES TO DONE.                                                    
+019100                                                                          
+019200   IF DELTA < 0                                                           
+019300     DISPLAY "Too low, guess again!".                                     
+019400                                                                          
+019500   IF DELTA > 0                                                           
+019600     DISPLAY "Too high, guess again!".                                    
+019700                                                                          
+019800   IF TRIES = MAX-TRIES                                                   
+019900     DISPLAY "You've guessed too many times!"                             
+020000     DISPLAY "The answer was " ANSWER "."                                 
+020100     MOVE "G" TO GAME-OUTCOME                                             
+020200     MOVE YES TO DONE                                                     
+020300   ELSE                                                                   
+020400     DISPLAY "You've guessed " TRIES " times.".                           
+020500                                                                          
+020600 GET-TODAY-DATE.                                                          
+020700   MOVE FUNCTION CURRENT-DATE TO TODAY-DATE-RAW.                          
+020800   STRING TODAY-YEAR DELIMITED BY SIZE                                    
+020900       "-" DELIMITED BY SIZE                                              
+021000       TODAY-MONTH DELIMITED BY SIZE                                      
+021100       "-" DELIMITED BY SIZE                                              
+021200       TODAY-DAY DELIMITED BY SIZE                                        
+021300       INTO TODAY-DATE-DISPLAY                                            
+021400   END-STRING.                                                            
+021500                                                                          
+021600 RECORD-GAME-RESULT.                                                      
+021700   PERFORM GET-TODAY-DATE.                                                
+021800   OPEN EXTEND RESULTS-FILE.                                              
+021900   MOVE TRAINEE-NAME TO RR-TRAINEE-NAME.                                  
+022000   MOVE TODAY-DATE-DISPLAY TO RR-DATE.                                    
+022100   MOVE TRIES TO RR-TRIES.                                                
+022200   MOVE GAME-OUTCOME TO RR-OUTCOME.                                       
+022300   WRITE RESULTS-RECORD.                                                  
+022400   CLOSE RESULTS-FILE.                                                    
+022500                                                                          
+022600 PRINT-STATS-REPORT.                                                      
+022700   MOVE "N" TO RESULTS-END-OF-FILE.                                       
+022800   SORT SORT-WORK-FILE                                                    
+022900       ON ASCENDING KEY GSR-TRAINEE-NAME                                  
+023000       USING RESULTS-FILE                                                 
+023100       GIVING SORTED-RESULTS-FILE.                                        
+023200   OPEN INPUT SORTED-RESULTS-FILE.                                        
+023300   DISPLAY "Onboarding Stats Report".                                     
+023400   DISPLAY "-----------------------".                                     
+023500   MOVE SPACES TO STATS-CURRENT-NAME.                                     
+023600   MOVE ZEROES TO STATS-TOTAL-TRIES.                                      
+023700   MOVE ZEROES TO STATS-GAME-COUNT.                                       
+023800   MOVE 99 TO STATS-BEST-TRIES.                                           
+023900   PERFORM READ-NEXT-SORTED-RESULT.                                       
+024000   PERFORM ACCUMULATE-NEXT-RESULT                                         
+024100       UNTIL RESULTS-END-OF-FILE IS EQUAL TO "Y".                         
+024200   IF STATS-GAME-COUNT IS GREATER THAN ZEROES                             
+024300       PERFORM WRITE-STATS-LINE.                                          
+024400   CLOSE SORTED-RESULTS-FILE.                                             
+024500                                                                          
+024600 READ-NEXT-SORTED-RESULT.                                                 
+024700   READ SORTED-RESULTS-FILE NEXT RECORD                                   
+024800       AT END MOVE "Y" TO RESULTS-END-OF-FILE.                            
+024900                                                                          
+025000 ACCUMULATE-NEXT-RESULT.                                                  
+025100   IF SRR-TRAINEE-NAME IS NOT EQUAL TO STATS-CURRENT-NAME                 
+025200       AND STATS-GAME-COUNT IS GREATER THAN ZEROES                        
+025300       PERFORM WRITE-STATS-LINE                                           
+025400       MOVE ZEROES TO STATS-TOTAL-TRIES                                   
+025500       MOVE ZEROES TO STATS-GAME-COUNT                                    
+025600       MOVE 99 TO STATS-BEST-TRIES                                        
+025700   END-IF.                                                                
+025800   MOVE SRR-TRAINEE-NAME TO STATS-CURRENT-NAME.                           
+025900   ADD SRR-TRIES TO STATS-TOTAL-TRIES.                                    
+026000   ADD 1 TO STATS-GAME-COUNT.                                             
+026100   IF SRR-TRIES IS LESS THAN STATS-BEST-TRIES                             
+026200       MOVE SRR-TRIES TO STATS-BEST-TRIES.                                
+026300   PERFORM READ-NEXT-SORTED-RESULT.                                       
+026400                                                                          
+026500 WRITE-STATS-LINE.                                                        
+026600   COMPUTE STATS-AVERAGE-TRIES ROUNDED =                                  
+026700       STATS-TOTAL-TRIES / STATS-GAME-COUNT.                              
+026750   MOVE STATS-AVERAGE-TRIES TO STATS-AVERAGE-EDIT.                        
+026800   DISPLAY STATS-CURRENT-NAME " - Games: " STATS-GAME-COUNT               
+026900       " Best: " STATS-BEST-TRIES " Avg: " STATS-AVERAGE-EDIT.            
