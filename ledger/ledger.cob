@@ -57,13 +57,30 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FILE-STATUS.
 
+           SELECT OPTIONAL LEDGER-ARCHIVE-FILE
+               ASSIGN TO LEDGER-ARCHIVE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT OPTIONAL BATCH-INPUT-FILE
+               ASSIGN TO BATCH-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
            SELECT REPORT-FILE
                ASSIGN TO PRINTER PRINTER-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           
+
+           SELECT SORT-ACCOUNT-FILE
+               ASSIGN TO "account.srt".
+
+           SELECT SORTED-ACCOUNT-FILE
+               ASSIGN TO "account.sorted"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD  ACCOUNT-FILE.
        01  ACCOUNT-RECORD.
            05  ACCOUNT-COMPANY            PIC X(8)       VALUE SPACES.
@@ -72,6 +89,27 @@
            05  ACCOUNT-DESCRIPTION        PIC X(50)      VALUE SPACES.
            05  ACCOUNT-STATUS             PIC X(1)       VALUE SPACE.
            05  ACCOUNT-VALUE              PIC S9(9)V9(2) VALUE ZEROS.
+           05  ACCOUNT-CLOSED             PIC X(1)       VALUE "N".
+
+       SD  SORT-ACCOUNT-FILE.
+       01  SORT-ACCOUNT-RECORD.
+           05  SA-COMPANY                 PIC X(8).
+           05  SA-NUMBER                  PIC X(20).
+           05  SA-TYPE                    PIC X(10).
+           05  SA-DESCRIPTION             PIC X(50).
+           05  SA-STATUS                  PIC X(1).
+           05  SA-VALUE                   PIC S9(9)V9(2).
+           05  SA-CLOSED                  PIC X(1).
+
+       FD  SORTED-ACCOUNT-FILE.
+       01  SORTED-ACCOUNT-RECORD.
+           05  SAR-COMPANY                PIC X(8).
+           05  SAR-NUMBER                 PIC X(20).
+           05  SAR-TYPE                   PIC X(10).
+           05  SAR-DESCRIPTION            PIC X(50).
+           05  SAR-STATUS                 PIC X(1).
+           05  SAR-VALUE                  PIC S9(9)V9(2).
+           05  SAR-CLOSED                 PIC X(1).
 
        FD  LEDGER-FILE.
        01  LEDGER-RECORD.
@@ -87,10 +125,31 @@
            05  LEDGER-DESCRIPTION         PIC X(30)      VALUE SPACES.
            05  LEDGER-AMOUNT              PIC S9(9)V9(2) VALUE ZEROS.
            05  LEDGER-STATUS              PIC X(1)       VALUE SPACE.
+           05  LEDGER-OPERATOR-ID         PIC X(20)      VALUE SPACES.
 
        FD  CONTROL-FILE.
        01  CONTROL-RECORD.
            05  NEXT-ACCOUNT-ID            PIC 9(10)      VALUE ZEROS.
+           05  LAST-CLOSE-DATE.
+               10  LAST-CLOSE-YEAR        PIC 9(4)       VALUE ZEROS.
+               10  LAST-CLOSE-MONTH       PIC 9(2)       VALUE ZEROS.
+               10  LAST-CLOSE-DAY         PIC 9(2)       VALUE ZEROS.
+
+       FD  LEDGER-ARCHIVE-FILE.
+       01  LEDGER-ARCHIVE-RECORD.
+           05  LA-DATE-TIME.
+               10  LA-DATE.
+                   15  LA-DATE-YEAR       PIC 9(4)       VALUE ZEROS.
+                   15  LA-DATE-MONTH      PIC 9(2)       VALUE ZEROS.
+                   15  LA-DATE-DAY        PIC 9(2)       VALUE ZEROS.
+               10  LA-TIME.
+                   15  LA-TIME-HOUR       PIC 9(2)       VALUE ZEROS.
+                   15  LA-TIME-MIN        PIC 9(2)       VALUE ZEROS.
+                   15  LA-TIME-SEC        PIC 9(2)       VALUE ZEROS.
+           05  LA-DESCRIPTION             PIC X(30)      VALUE SPACES.
+           05  LA-AMOUNT                  PIC S9(9)V9(2) VALUE ZEROS.
+           05  LA-STATUS                  PIC X(1)       VALUE SPACE.
+           05  LA-OPERATOR-ID             PIC X(20)      VALUE SPACES.
 
        FD  REPORT-FILE.
        01  GENERIC-REPORT.
@@ -131,6 +190,10 @@
            05  LH-STATUS                  PIC X(1)       VALUE SPACES.
            05  FILLER                     PIC X(1)       VALUE SPACES.
            05  LH-AMOUNT                  PIC X(16)      VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  LH-BALANCE                 PIC X(16)      VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  LH-OPERATOR                PIC X(20)      VALUE SPACES.
 
        01  LEDGER-REPORT-LINE.
            05  LR-DATE-TIME               PIC X(20)      VALUE SPACES.
@@ -141,10 +204,106 @@
            05  FILLER                     PIC X(1)       VALUE SPACES.
            05  LR-AMOUNT                  PIC -$$$$,$$$,$$0.00
                                           VALUE ZEROS.
-           
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  LR-BALANCE                 PIC -$$$$,$$$,$$0.00
+                                          VALUE ZEROS.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  LR-OPERATOR                PIC X(20)      VALUE SPACES.
+
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-INPUT-RECORD.
+           05  BIR-ACCOUNT-ID             PIC 9(8)       VALUE ZEROS.
+           05  BIR-AMOUNT                 PIC S9(9)V9(2) VALUE ZEROS.
+           05  BIR-DESCRIPTION            PIC X(30)      VALUE SPACES.
+
+       01  BATCH-REPORT-HEADER.
+           05  BH-ACCOUNT-ID              PIC X(8)       VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  BH-STATUS                  PIC X(8)       VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  BH-AMOUNT                  PIC X(16)      VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  BH-DESCRIPTION             PIC X(30)      VALUE SPACES.
+
+       01  BATCH-REPORT-LINE.
+           05  BR-ACCOUNT-ID              PIC Z(7)9      VALUE ZEROS.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  BR-STATUS                  PIC X(8)       VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  BR-AMOUNT                  PIC -$$$,$$$,$$0.00
+                                          VALUE ZEROS.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  BR-DESCRIPTION             PIC X(30)      VALUE SPACES.
+
+       01  BATCH-SUMMARY-LINE.
+           05  BSL-LABEL                  PIC X(20)      VALUE SPACES.
+           05  BSL-COUNT                  PIC ZZZ9       VALUE ZEROS.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  BSL-AMOUNT                 PIC -$$$,$$$,$$0.00
+                                          VALUE ZEROS.
+
+       01  RECON-REPORT-HEADER.
+           05  RH-ACCOUNT-ID              PIC X(8)       VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  RH-COMPANY                 PIC X(8)       VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  RH-NUMBER                  PIC X(20)      VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  RH-STORED                  PIC X(16)      VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  RH-LEDGER                  PIC X(16)      VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  RH-DIFF                    PIC X(16)      VALUE SPACES.
+
+       01  RECON-REPORT-LINE.
+           05  RC-ACCOUNT-ID              PIC Z(7)9      VALUE ZEROS.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  RC-COMPANY                 PIC X(8)       VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  RC-NUMBER                  PIC X(20)      VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  RC-STORED                  PIC -$$$,$$$,$$0.00
+                                          VALUE ZEROS.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  RC-LEDGER                  PIC -$$$,$$$,$$0.00
+                                          VALUE ZEROS.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  RC-DIFF                    PIC -$$$,$$$,$$0.00
+                                          VALUE ZEROS.
+
+       01  RECON-SUMMARY-LINE.
+           05  RS-LABEL                   PIC X(30)      VALUE SPACES.
+           05  RS-COUNT                   PIC ZZZ9       VALUE ZEROS.
+
+       01  INTEREST-REPORT-HEADER.
+           05  IH-ACCOUNT-ID              PIC X(8)       VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  IH-TYPE                    PIC X(10)      VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  IH-AMOUNT                  PIC X(16)      VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  IH-DESCRIPTION             PIC X(30)      VALUE SPACES.
+
+       01  INTEREST-REPORT-LINE.
+           05  IR-ACCOUNT-ID              PIC Z(7)9      VALUE ZEROS.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  IR-TYPE                    PIC X(10)      VALUE SPACES.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  IR-AMOUNT                  PIC -$$$,$$$,$$0.00
+                                          VALUE ZEROS.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  IR-DESCRIPTION             PIC X(30)      VALUE SPACES.
+
+       01  INTEREST-SUMMARY-LINE.
+           05  ISL-LABEL                  PIC X(20)      VALUE SPACES.
+           05  ISL-COUNT                  PIC ZZZ9       VALUE ZEROS.
+           05  FILLER                     PIC X(1)       VALUE SPACES.
+           05  ISL-AMOUNT                 PIC -$$$,$$$,$$0.00
+                                          VALUE ZEROS.
+
        WORKING-STORAGE SECTION.
 
-       01  MENU-OPTION                    PIC 9(1)       VALUE ZERO.
+       01  MENU-OPTION                    PIC 9(2)       VALUE ZERO.
        01  END-OF-FILE                    PIC X(1)       VALUE SPACE.
        01  CURRENT-LINE                   PIC 9(3)       VALUE ZEROS.
        01  CONTINUE-KEY                   PIC X(1)       VALUE SPACE.
@@ -153,7 +312,30 @@
            05  LEDGER-FN-EXT              PIC X(4)       VALUE ".dat".
        01  FILE-STATUS                    PIC 9(2)       VALUE ZEROS.
        01  FILE-NOT-FOUND                 PIC 9(2)       VALUE 05.
+       01  ACCOUNT-WRITE-STATUS           PIC 9(2)       VALUE ZEROS.
        01  ACCOUNT-LOADED                 PIC X(1)       VALUE "N".
+       01  ACCOUNT-FILTER                 PIC X(20)      VALUE SPACES.
+       01  UPPER-ACCOUNT-FILTER           PIC X(20)      VALUE SPACES.
+       01  UPPER-ACCOUNT-TYPE             PIC X(10)      VALUE SPACES.
+       01  ACCOUNT-MATCHES-FILTER         PIC X(1)       VALUE "Y".
+       01  FILTER-SCAN-FIELD              PIC X(20)      VALUE SPACES.
+       01  FILTER-SCAN-FIELD-LENGTH       PIC 9(2)       VALUE ZEROS.
+       01  FILTER-SCAN-FILTER-LENGTH      PIC 9(2)       VALUE ZEROS.
+       01  FILTER-SCAN-LAST-START         PIC S9(2)      VALUE ZEROS.
+       01  FILTER-SCAN-INDEX              PIC 9(2)       VALUE ZEROS.
+       01  FILTER-SCAN-MATCH              PIC X(1)       VALUE "N".
+       01  ACCOUNT-REPORT-TOTAL           PIC S9(9)V9(2) VALUE ZEROS.
+       01  ACCOUNT-REPORT-SUBTOTAL        PIC S9(9)V9(2) VALUE ZEROS.
+       01  ACCOUNT-REPORT-LAST-TYPE       PIC X(10)      VALUE SPACES.
+       01  ACCOUNT-REPORT-FIRST-LINE      PIC X(1)       VALUE "Y".
+       01  LEDGER-ENTRY-COUNT             PIC 9(4)       VALUE ZEROS.
+       01  LEDGER-RUNNING-BALANCE         PIC S9(9)V9(2) VALUE ZEROS.
+       01  REVERSE-ENTRY-NUMBER           PIC 9(4)       VALUE ZEROS.
+       01  LEDGER-ENTRY-FOUND             PIC X(1)       VALUE "N".
+       01  REVERSE-SOURCE-DESCRIPTION     PIC X(30)      VALUE SPACES.
+       01  REVERSE-SOURCE-DESC-TRUNC      PIC X(18)      VALUE SPACES.
+       01  REVERSE-SOURCE-AMOUNT          PIC S9(9)V9(2) VALUE ZEROS.
+       01  REVERSE-SOURCE-STATUS          PIC X(1)       VALUE SPACE.
        01  NOW.
            05  NOW-DATE-TIME.
                10  NOW-DATE.
@@ -183,7 +365,57 @@
                                         VALUE "report.txt".
        01  PRINTER-ROWS                   PIC 9(3)       VALUE 55.
        01  SCREEN-ROWS                    PIC 9(3)       VALUE 23.
-           
+       01  LEDGER-ARCHIVE-FILE-NAME.
+           05  LAFN-ACCOUNT-ID            PIC 9(8)       VALUE ZEROS.
+           05  FILLER                     PIC X(1)       VALUE "_".
+           05  LAFN-YEAR                  PIC 9(4)       VALUE ZEROS.
+           05  LAFN-MONTH                 PIC 9(2)       VALUE ZEROS.
+           05  LAFN-DAY                   PIC 9(2)       VALUE ZEROS.
+           05  FILLER                     PIC X(1)       VALUE "_".
+           05  LAFN-HOUR                  PIC 9(2)       VALUE ZEROS.
+           05  LAFN-MINUTE                PIC 9(2)       VALUE ZEROS.
+           05  LAFN-SECOND                PIC 9(2)       VALUE ZEROS.
+           05  LAFN-EXT                   PIC X(4)       VALUE ".dat".
+       01  CLOSE-CONFIRMED                PIC X(1)       VALUE "N".
+       01  ALREADY-CLOSED-TODAY           PIC X(1)       VALUE "N".
+       01  ACCOUNT-INCLUDE-CLOSED         PIC X(1)       VALUE "N".
+       01  ACCOUNT-HAS-ACTIVITY           PIC X(1)       VALUE "N".
+       01  BATCH-FILE-NAME                PIC X(60)      VALUE SPACES.
+       01  BATCH-ACCOUNT-FOUND            PIC X(1)       VALUE "N".
+       01  BATCH-POSTED-COUNT             PIC 9(4)       VALUE ZEROS.
+       01  BATCH-REJECTED-COUNT           PIC 9(4)       VALUE ZEROS.
+       01  BATCH-POSTED-TOTAL             PIC S9(9)V9(2) VALUE ZEROS.
+       01  TRANSFER-FROM-ID               PIC 9(8)       VALUE ZEROS.
+       01  TRANSFER-TO-ID                 PIC 9(8)       VALUE ZEROS.
+       01  TRANSFER-FROM-ID-EDIT          PIC Z(7)9      VALUE ZEROS.
+       01  TRANSFER-TO-ID-EDIT            PIC Z(7)9      VALUE ZEROS.
+       01  TRANSFER-AMOUNT                PIC S9(9)V9(2) VALUE ZEROS.
+       01  TRANSFER-DESCRIPTION           PIC X(30)      VALUE SPACES.
+       01  TRANSFER-FROM-FOUND            PIC X(1)       VALUE "N".
+       01  TRANSFER-TO-FOUND              PIC X(1)       VALUE "N".
+       01  TRANSFER-FROM-CLOSED           PIC X(1)       VALUE "N".
+       01  TRANSFER-TO-CLOSED             PIC X(1)       VALUE "N".
+       01  TRANSFER-POSTED                PIC X(1)       VALUE "N".
+       01  TRANSFER-DESCRIPTION-TRUNC     PIC X(10)      VALUE SPACES.
+       01  RECON-LEDGER-BALANCE           PIC S9(9)V9(2) VALUE ZEROS.
+       01  RECON-MISMATCH-COUNT           PIC 9(4)       VALUE ZEROS.
+       01  LEDGER-REPORT-START-DATE       PIC 9(8)       VALUE ZEROS.
+       01  LEDGER-REPORT-END-DATE         PIC 9(8)       VALUE 99999999.
+       01  LEDGER-DATE-NUMERIC            PIC 9(8)       VALUE ZEROS.
+       01  LEDGER-MATCHES-DATE-RANGE      PIC X(1)       VALUE "Y".
+       01  REPORT-EXPORT-FORMAT           PIC X(1)       VALUE "P".
+       01  CSV-AMOUNT-EDIT                PIC -9(9).99   VALUE ZEROS.
+       01  CSV-BALANCE-EDIT               PIC -9(9).99   VALUE ZEROS.
+       01  CSV-SAFE-COMPANY               PIC X(8)       VALUE SPACES.
+       01  CSV-SAFE-ACCT-DESCRIPTION      PIC X(50)      VALUE SPACES.
+       01  CSV-SAFE-LEDGER-DESCRIPTION    PIC X(30)      VALUE SPACES.
+       01  OPERATOR-ID                    PIC X(20)      VALUE SPACES.
+       01  INTEREST-FEE-AMOUNT            PIC S9(9)V9(2) VALUE ZEROS.
+       01  INTEREST-DESCRIPTION           PIC X(30)      VALUE SPACES.
+       01  INTEREST-POSTED-COUNT          PIC 9(4)       VALUE ZEROS.
+       01  INTEREST-SKIPPED-COUNT         PIC 9(4)       VALUE ZEROS.
+       01  INTEREST-POSTED-TOTAL          PIC S9(9)V9(2) VALUE ZEROS.
+
        SCREEN SECTION.
 
        01  MAIN-MENU-SCREEN.
@@ -194,9 +426,14 @@
            05  LINE 5  COLUMN 3  VALUE "3) Update Accounts".
            05  LINE 6  COLUMN 3  VALUE "4) Add Account".
            05  LINE 7  COLUMN 3  VALUE "5) Account Report".
-           05  LINE 8  COLUMN 3  VALUE "9) Exit".
-           05  LINE 10 COLUMN 1  VALUE "Selecton => ".
-           05  LINE 10 COLUMN 13 PIC Z USING MENU-OPTION AUTO.
+           05  LINE 8  COLUMN 3  VALUE "6) Month-End Close".
+           05  LINE 9  COLUMN 3  VALUE "7) Batch Post Transactions".
+           05  LINE 10 COLUMN 3  VALUE "8) Transfer Funds".
+           05  LINE 11 COLUMN 3  VALUE "9) Reconciliation Report".
+           05  LINE 12 COLUMN 3  VALUE "10) Post Interest/Fees".
+           05  LINE 13 COLUMN 3  VALUE "99) Exit".
+           05  LINE 15 COLUMN 1  VALUE "Selecton => ".
+           05  LINE 15 COLUMN 13 PIC Z9 USING MENU-OPTION AUTO.
 
        01  LOAD-ACCOUNT-SCREEN.
            05  BLANK SCREEN.
@@ -209,13 +446,16 @@
            05  LINE 8  COLUMN 3  VALUE "2) Add Ledger Entry".
            05  LINE 9  COLUMN 3  VALUE "3) Update Account".
            05  LINE 10 COLUMN 3  VALUE "4) Ledger Report".
-           05  LINE 11 COLUMN 3  VALUE "9) Exit".
-           05  LINE 13 COLUMN 1  VALUE "Selecton => ".
-           05  LINE 13 COLUMN 13 PIC Z USING MENU-OPTION AUTO.
+           05  LINE 11 COLUMN 3  VALUE "5) Reverse Entry".
+           05  LINE 12 COLUMN 3  VALUE "6) Deactivate Account".
+           05  LINE 13 COLUMN 3  VALUE "7) Delete Account".
+           05  LINE 14 COLUMN 3  VALUE "9) Exit".
+           05  LINE 16 COLUMN 1  VALUE "Selecton => ".
+           05  LINE 16 COLUMN 13 PIC Z9 USING MENU-OPTION AUTO.
 
        01  ADD-ACCOUNT-SCREEN.
            05  BLANK SCREEN.
-           05  LINE 1  COLUMN 1  VALUE "Add Account:"
+           05  LINE 1  COLUMN 1  VALUE "Add Account:".
            05  LINE 3  COLUMN 1  VALUE "         ID: ".
            05  LINE 3  COLUMN 14  PIC Z(7)9 FROM ACCOUNT-ID.
            05  LINE 4  COLUMN 1  VALUE "    Company: ".
@@ -234,7 +474,17 @@
        01  ADD-ACCOUNT-PROMPT.
            05  LINE 11  COLUMN 1  VALUE "Add Account? (Y/N)".
            05  LINE 11  COLUMN 20 PIC Z USING CONTINUE-KEY AUTO.
-           
+
+       01  ACCOUNT-FILTER-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1
+              VALUE "Filter (Company/Number, blank for all): ".
+           05  LINE 1  COLUMN 43 PIC X(20) USING ACCOUNT-FILTER.
+           05  LINE 2  COLUMN 1
+              VALUE "Include closed accounts? (Y/N): ".
+           05  LINE 2  COLUMN 34 PIC X
+              USING ACCOUNT-INCLUDE-CLOSED.
+
        01  LIST-ACCOUNT-SCREEN.
            05  BLANK SCREEN.
            05  LINE 1  COLUMN 1  VALUE "ID".
@@ -271,24 +521,32 @@
                                         USING CONTINUE-KEY AUTO.
 
        01  LIST-LEDGER-SCREEN.
-           05  LINE 5  COLUMN 1  VALUE "Date".
-           05  LINE 5  COLUMN 21 VALUE "S".
-           05  LINE 5  COLUMN 23 VALUE "Amount".
-           05  LINE 5  COLUMN 41 VALUE "Description".
-           05  LINE 6  COLUMN 1  VALUE "-------------------".
-           05  LINE 6  COLUMN 21 VALUE "-".
-           05  LINE 6  COLUMN 23 VALUE "----------------".
-           05  LINE 6  COLUMN 41
+           05  LINE 5  COLUMN 1  VALUE "No.".
+           05  LINE 5  COLUMN 6  VALUE "Date".
+           05  LINE 5  COLUMN 26 VALUE "S".
+           05  LINE 5  COLUMN 28 VALUE "Amount".
+           05  LINE 5  COLUMN 45 VALUE "Balance".
+           05  LINE 5  COLUMN 62 VALUE "Description".
+           05  LINE 6  COLUMN 1  VALUE "----".
+           05  LINE 6  COLUMN 6  VALUE "-------------------".
+           05  LINE 6  COLUMN 26 VALUE "-".
+           05  LINE 6  COLUMN 28 VALUE "----------------".
+           05  LINE 6  COLUMN 45 VALUE "----------------".
+           05  LINE 6  COLUMN 62
               VALUE "-----------------------------".
 
        01  LEDGER-LIST-ROW.
-           05  LINE CURRENT-LINE COLUMN 1  PIC X(19)
+           05  LINE CURRENT-LINE COLUMN 1  PIC Z(3)9
+                                        FROM LEDGER-ENTRY-COUNT.
+           05  LINE CURRENT-LINE COLUMN 6  PIC X(19)
                                         FROM DISPLAY-DATE-TIME.
-           05  LINE CURRENT-LINE COLUMN 21 PIC X(1)
+           05  LINE CURRENT-LINE COLUMN 26 PIC X(1)
                                         FROM LEDGER-STATUS.
-           05  LINE CURRENT-LINE COLUMN 23 PIC -$$$$,$$$,$$9.99
+           05  LINE CURRENT-LINE COLUMN 28 PIC -$$$$,$$$,$$9.99
                                         FROM LEDGER-AMOUNT.
-           05  LINE CURRENT-LINE COLUMN 41 PIC X(30)
+           05  LINE CURRENT-LINE COLUMN 45 PIC -$$$$,$$$,$$9.99
+                                        FROM LEDGER-RUNNING-BALANCE.
+           05  LINE CURRENT-LINE COLUMN 62 PIC X(30)
                                         FROM LEDGER-DESCRIPTION.
 
        01  ADD-LEDGER-SCREEN.
@@ -306,6 +564,45 @@
            05  LINE 10 COLUMN 1  VALUE "Add Ledger Entry? (Y/N)".
            05  LINE 10 COLUMN 25 PIC Z USING CONTINUE-KEY AUTO.
 
+       01  REVERSE-ENTRY-NUMBER-SCREEN.
+           05  LINE CURRENT-LINE COLUMN 1  VALUE "Reverse Entry No: ".
+           05  LINE CURRENT-LINE COLUMN 19 PIC Z(3)9 USING
+               REVERSE-ENTRY-NUMBER.
+
+       01  REVERSE-ENTRY-NOT-FOUND-SCREEN.
+           05  LINE 10 COLUMN 1  VALUE "Entry Not Found.".
+           05  LINE 10 COLUMN 18 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  REVERSE-LEDGER-PROMPT.
+           05  LINE 10 COLUMN 1  VALUE "Reverse This Entry? (Y/N)".
+           05  LINE 10 COLUMN 27 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  DEACTIVATE-ACCOUNT-PROMPT.
+           05  LINE 18 COLUMN 1  VALUE "Deactivate This Account? (Y/N)".
+           05  LINE 18 COLUMN 32 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  DELETE-ACCOUNT-PROMPT.
+           05  LINE 18 COLUMN 1
+              VALUE "Permanently Delete This Account? (Y/N)".
+           05  LINE 18 COLUMN 41 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  DELETE-ACCOUNT-BLOCKED-SCREEN.
+           05  LINE 18 COLUMN 1
+              VALUE "Cannot delete: ledger has activity.".
+           05  LINE 19 COLUMN 1
+              VALUE "Deactivate it instead.".
+           05  LINE 20 COLUMN 1  PIC Z USING CONTINUE-KEY AUTO.
+
+       01  DEACTIVATE-ACCOUNT-FAILED-SCREEN.
+           05  LINE 18 COLUMN 1
+              VALUE "Deactivate Failed, No Changes Made.".
+           05  LINE 19 COLUMN 1  PIC Z USING CONTINUE-KEY AUTO.
+
+       01  DELETE-ACCOUNT-FAILED-SCREEN.
+           05  LINE 18 COLUMN 1
+              VALUE "Delete Failed, No Changes Made.".
+           05  LINE 19 COLUMN 1  PIC Z USING CONTINUE-KEY AUTO.
+
        01  REPORT-FILE-SCREEN.
            05  BLANK SCREEN.
            05  LINE 1  COLUMN 1  VALUE "Report Filename:".
@@ -314,7 +611,101 @@
        01  REPORT-FILE-PROMPT.
            05  LINE 3  COLUMN 1  VALUE "Print Report? (Y/N)".
            05  LINE 3  COLUMN 21 PIC Z USING CONTINUE-KEY AUTO.
-           
+
+       01  MONTH-END-CLOSE-PROMPT.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1
+              VALUE "Archive all ledgers and start a new period? (Y/N)".
+           05  LINE 1  COLUMN 53 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  MONTH-END-CLOSE-DONE-SCREEN.
+           05  LINE 3  COLUMN 1  VALUE "Month-End Close Complete.".
+           05  LINE 3  COLUMN 27 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  ALREADY-CLOSED-TODAY-PROMPT.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1
+              VALUE "Already closed today. Close again? (Y/N)".
+           05  LINE 1  COLUMN 45 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  POST-INTEREST-PROMPT.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1
+              VALUE "Post interest/fees to all accounts now? (Y/N)".
+           05  LINE 1  COLUMN 49 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  POST-INTEREST-DONE-SCREEN.
+           05  LINE 3  COLUMN 1  VALUE "Interest/Fee Posting Complete.".
+           05  LINE 3  COLUMN 33 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  BATCH-FILE-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE "Batch Input Filename:".
+           05  LINE 1  COLUMN 24 PIC X(60) USING BATCH-FILE-NAME.
+
+       01  BATCH-FILE-NOT-FOUND-SCREEN.
+           05  LINE 3  COLUMN 1  VALUE "Batch File Not Found.".
+           05  LINE 3  COLUMN 23 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  TRANSFER-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE "Transfer Funds:".
+           05  LINE 3  COLUMN 1  VALUE "  From Account: ".
+           05  LINE 3  COLUMN 17 PIC Z(7)9 USING TRANSFER-FROM-ID.
+           05  LINE 4  COLUMN 1  VALUE "    To Account: ".
+           05  LINE 4  COLUMN 17 PIC Z(7)9 USING TRANSFER-TO-ID.
+           05  LINE 5  COLUMN 1  VALUE "        Amount: ".
+           05  LINE 5  COLUMN 17 PIC -$$$$,$$$,$$$.$$
+                                 USING TRANSFER-AMOUNT.
+           05  LINE 6  COLUMN 1  VALUE "   Description: ".
+           05  LINE 6  COLUMN 17 PIC X(30) USING TRANSFER-DESCRIPTION.
+
+       01  TRANSFER-PROMPT.
+           05  LINE 8  COLUMN 1  VALUE "Post This Transfer? (Y/N)".
+           05  LINE 8  COLUMN 28 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  TRANSFER-NOT-FOUND-SCREEN.
+           05  LINE 8  COLUMN 1
+              VALUE "One Or Both Accounts Not Found.".
+           05  LINE 8  COLUMN 34 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  TRANSFER-SAME-ACCOUNT-SCREEN.
+           05  LINE 8  COLUMN 1
+              VALUE "From And To Accounts Must Differ.".
+           05  LINE 8  COLUMN 36 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  TRANSFER-CLOSED-SCREEN.
+           05  LINE 8  COLUMN 1
+              VALUE "From Or To Account Is Closed.".
+           05  LINE 8  COLUMN 32 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  TRANSFER-FAILED-SCREEN.
+           05  LINE 8  COLUMN 1
+              VALUE "Transfer Failed, No Changes Posted.".
+           05  LINE 8  COLUMN 38 PIC Z USING CONTINUE-KEY AUTO.
+
+       01  LEDGER-REPORT-RANGE-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1
+              VALUE "Ledger Report Date Range (blank for all):".
+           05  LINE 3  COLUMN 1  VALUE "Start Date (YYYYMMDD): ".
+           05  LINE 3  COLUMN 25 PIC 9(8)
+                                 USING LEDGER-REPORT-START-DATE.
+           05  LINE 4  COLUMN 1  VALUE "  End Date (YYYYMMDD): ".
+           05  LINE 4  COLUMN 25 PIC 9(8)
+                                 USING LEDGER-REPORT-END-DATE.
+
+       01  REPORT-FORMAT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1
+              VALUE "Export Format (P=Printer, C=CSV): ".
+           05  LINE 1  COLUMN 36 PIC X USING REPORT-EXPORT-FORMAT.
+
+       01  WHO-AM-I-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE "Operator ID: ".
+           05  LINE 1  COLUMN 14 PIC X(20) USING OPERATOR-ID.
+
        01  DEBUG-SCREEN.
            05  LINE CURRENT-LINE COLUMN 1  VALUE "File Status: ".
            05  LINE CURRENT-LINE COLUMN 15 PIC 9(2) FROM FILE-STATUS.
@@ -325,7 +716,13 @@
       
        PROGRAM-BEGIN.
            PERFORM LOAD-CONTROL-FILE.
+           PERFORM PROMPT-OPERATOR-ID.
            PERFORM MAIN-PROCESS.
+
+       PROMPT-OPERATOR-ID.
+           MOVE SPACES TO OPERATOR-ID.
+           DISPLAY WHO-AM-I-SCREEN.
+           ACCEPT WHO-AM-I-SCREEN.
       
        PROGRAM-DONE.
            PERFORM WRITE-CONTROL-FILE.
@@ -346,6 +743,7 @@
            MOVE ZEROS TO LEDGER-RECORD.
            MOVE SPACES TO LEDGER-DESCRIPTION.
            MOVE SPACE TO LEDGER-STATUS.
+           MOVE OPERATOR-ID TO LEDGER-OPERATOR-ID.
 
        INIT-CONTROL-RECORD.
            MOVE 1 TO NEXT-ACCOUNT-ID.
@@ -374,7 +772,7 @@
            
        MAIN-MENU.
            PERFORM MAIN-MENU-LOOP
-               UNTIL MENU-OPTION IS EQUAL TO 9.
+               UNTIL MENU-OPTION IS EQUAL TO 99.
 
        MAIN-MENU-LOOP.
            MOVE ZERO TO MENU-OPTION.
@@ -389,7 +787,17 @@
            ELSE IF MENU-OPTION IS EQUAL TO 4
                PERFORM ADD-ACCOUNT
            ELSE IF MENU-OPTION IS EQUAL TO 5
-               PERFORM ACCOUNT-REPORT.
+               PERFORM ACCOUNT-REPORT
+           ELSE IF MENU-OPTION IS EQUAL TO 6
+               PERFORM MONTH-END-CLOSE
+           ELSE IF MENU-OPTION IS EQUAL TO 7
+               PERFORM BATCH-POST-TRANSACTIONS
+           ELSE IF MENU-OPTION IS EQUAL TO 8
+               PERFORM TRANSFER-FUNDS
+           ELSE IF MENU-OPTION IS EQUAL TO 9
+               PERFORM RECONCILIATION-REPORT
+           ELSE IF MENU-OPTION IS EQUAL TO 10
+               PERFORM POST-INTEREST-AND-FEES.
 
        DISPLAY-REPORT-PROMPT.
            DISPLAY REPORT-FILE-SCREEN.
@@ -397,7 +805,7 @@
            DISPLAY REPORT-FILE-SCREEN.
            MOVE SPACES TO CONTINUE-KEY.
            PERFORM SHOW-REPORT-FILE-PROMPT
-               UNTIL CONTINUE-KEY EQUALS "Y" OR "y"
+               UNTIL CONTINUE-KEY IS EQUAL TO "Y" OR "y"
                OR "N" OR "n".
 
        SHOW-REPORT-FILE-PROMPT.
@@ -405,6 +813,7 @@
            ACCEPT REPORT-FILE-PROMPT.
                
        LIST-ACCOUNTS.
+           PERFORM PROMPT-ACCOUNT-FILTER.
            MOVE "N" TO END-OF-FILE.
            OPEN INPUT ACCOUNT-FILE.
            DISPLAY LIST-ACCOUNT-SCREEN.
@@ -420,21 +829,89 @@
            CLOSE ACCOUNT-FILE.
 
        ACCOUNT-REPORT.
+           PERFORM PROMPT-ACCOUNT-FILTER.
+           PERFORM PROMPT-REPORT-FORMAT.
            PERFORM DISPLAY-REPORT-PROMPT.
-           IF CONTINUE-KEY EQUALS "Y" OR "y"
+           IF CONTINUE-KEY IS EQUAL TO "Y" OR "y"
                PERFORM PRINT-ACCOUNT-REPORT.
 
+       PROMPT-REPORT-FORMAT.
+           MOVE "P" TO REPORT-EXPORT-FORMAT.
+           DISPLAY REPORT-FORMAT-SCREEN.
+           ACCEPT REPORT-FORMAT-SCREEN.
+
        PRINT-ACCOUNT-REPORT.
            MOVE "N" TO END-OF-FILE.
-           OPEN INPUT ACCOUNT-FILE.
-           PERFORM RESET-ACCOUNT-FILE-POSITION.
+           MOVE ZEROS TO ACCOUNT-REPORT-TOTAL.
+           MOVE ZEROS TO ACCOUNT-REPORT-SUBTOTAL.
+           MOVE SPACES TO ACCOUNT-REPORT-LAST-TYPE.
+           MOVE "Y" TO ACCOUNT-REPORT-FIRST-LINE.
            OPEN OUTPUT REPORT-FILE.
-           PERFORM WRITE-ACCOUNT-REPORT-HEADER.
-           IF END-OF-FILE IS NOT EQUAL TO "Y"
-               PERFORM WRITE-NEXT-ACCOUNT-REPORT-LINE
-                   UNTIL END-OF-FILE IS EQUAL TO "Y".
+           IF REPORT-EXPORT-FORMAT IS EQUAL TO "C" OR "c"
+               OPEN INPUT ACCOUNT-FILE
+               PERFORM RESET-ACCOUNT-FILE-POSITION
+               PERFORM WRITE-ACCOUNT-REPORT-CSV-HEADER
+               IF END-OF-FILE IS NOT EQUAL TO "Y"
+                   PERFORM WRITE-NEXT-ACCOUNT-REPORT-CSV-LINE
+                       UNTIL END-OF-FILE IS EQUAL TO "Y"
+               END-IF
+               CLOSE ACCOUNT-FILE
+           ELSE
+               SORT SORT-ACCOUNT-FILE
+                   ON ASCENDING KEY SA-TYPE
+                   ON ASCENDING KEY SA-NUMBER
+                   USING ACCOUNT-FILE
+                   GIVING SORTED-ACCOUNT-FILE
+               OPEN INPUT SORTED-ACCOUNT-FILE
+               MOVE "N" TO END-OF-FILE
+               PERFORM WRITE-ACCOUNT-REPORT-HEADER
+               IF END-OF-FILE IS NOT EQUAL TO "Y"
+                   PERFORM WRITE-NEXT-ACCOUNT-REPORT-LINE
+                       UNTIL END-OF-FILE IS EQUAL TO "Y"
+                   PERFORM WRITE-ACCOUNT-REPORT-GRAND-TOTAL
+               END-IF
+               CLOSE SORTED-ACCOUNT-FILE
+           END-IF.
            CLOSE REPORT-FILE.
-           CLOSE ACCOUNT-FILE.
+
+       WRITE-ACCOUNT-REPORT-CSV-HEADER.
+           MOVE SPACES TO GENERIC-REPORT-LINE.
+           MOVE "Company,Number,Type,Status,Value,Description"
+               TO GENERIC-REPORT-LINE.
+           WRITE GENERIC-REPORT BEFORE ADVANCING 1.
+
+       WRITE-NEXT-ACCOUNT-REPORT-CSV-LINE.
+           PERFORM READ-NEXT-ACCOUNT-RECORD.
+           IF END-OF-FILE IS NOT EQUAL TO "Y"
+               PERFORM MATCH-ACCOUNT-FILTER
+               IF ACCOUNT-MATCHES-FILTER IS EQUAL TO "Y"
+                   PERFORM WRITE-ACCOUNT-REPORT-CSV-LINE
+               END-IF
+           END-IF.
+
+       WRITE-ACCOUNT-REPORT-CSV-LINE.
+           MOVE SPACES TO GENERIC-REPORT-LINE.
+           MOVE ZEROS TO CSV-AMOUNT-EDIT.
+           MOVE ACCOUNT-VALUE TO CSV-AMOUNT-EDIT.
+           MOVE ACCOUNT-COMPANY TO CSV-SAFE-COMPANY.
+           INSPECT CSV-SAFE-COMPANY REPLACING ALL "," BY " ".
+           MOVE ACCOUNT-DESCRIPTION TO CSV-SAFE-ACCT-DESCRIPTION.
+           INSPECT CSV-SAFE-ACCT-DESCRIPTION REPLACING ALL "," BY " ".
+           STRING FUNCTION TRIM(CSV-SAFE-COMPANY) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(ACCOUNT-NUMBER) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(ACCOUNT-TYPE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ACCOUNT-STATUS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-AMOUNT-EDIT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-SAFE-ACCT-DESCRIPTION)
+                   DELIMITED BY SIZE
+               INTO GENERIC-REPORT-LINE
+           END-STRING.
+           WRITE GENERIC-REPORT BEFORE ADVANCING 1.
 
        WRITE-ACCOUNT-REPORT-HEADER.
            MOVE SPACES TO GENERIC-REPORT-LINE.
@@ -465,17 +942,28 @@
        WRITE-ACCOUNT-REPORT-FOOTER.
            MOVE SPACES TO GENERIC-REPORT-LINE.
            WRITE GENERIC-REPORT BEFORE ADVANCING PAGE.
-           
+
        WRITE-NEXT-ACCOUNT-REPORT-LINE.
-           PERFORM READ-NEXT-ACCOUNT-RECORD.
+           PERFORM READ-NEXT-SORTED-ACCOUNT-RECORD.
            IF END-OF-FILE IS NOT EQUAL TO "Y"
-               IF CURRENT-LINE IS GREATER THAN PRINTER-ROWS
-                   PERFORM WRITE-ACCOUNT-REPORT-FOOTER
-                   PERFORM WRITE-ACCOUNT-REPORT-HEADER
+               PERFORM MATCH-ACCOUNT-FILTER
+               IF ACCOUNT-MATCHES-FILTER IS EQUAL TO "Y"
+                   IF CURRENT-LINE IS GREATER THAN PRINTER-ROWS
+                       PERFORM WRITE-ACCOUNT-REPORT-FOOTER
+                       PERFORM WRITE-ACCOUNT-REPORT-HEADER
+                   END-IF
+                   IF ACCOUNT-REPORT-FIRST-LINE IS NOT EQUAL TO "Y"
+                       IF ACCOUNT-TYPE IS NOT EQUAL TO
+                               ACCOUNT-REPORT-LAST-TYPE
+                           PERFORM WRITE-ACCOUNT-REPORT-SUBTOTAL-LINE
+                       END-IF
+                   END-IF
+                   MOVE ACCOUNT-TYPE TO ACCOUNT-REPORT-LAST-TYPE
+                   MOVE "N" TO ACCOUNT-REPORT-FIRST-LINE
+                   PERFORM WRITE-ACCOUNT-REPORT-LINE
                END-IF
-               PERFORM WRITE-ACCOUNT-REPORT-LINE
-           END-IF.           
-           
+           END-IF.
+
        WRITE-ACCOUNT-REPORT-LINE.
            MOVE SPACES TO ACCOUNT-REPORT-LINE.
            MOVE ZEROS TO AR-VALUE.
@@ -487,7 +975,31 @@
            MOVE ACCOUNT-VALUE TO AR-VALUE.
            WRITE ACCOUNT-REPORT-LINE BEFORE ADVANCING 1.
            ADD 1 TO CURRENT-LINE.
-           
+           ADD ACCOUNT-VALUE TO ACCOUNT-REPORT-SUBTOTAL.
+           ADD ACCOUNT-VALUE TO ACCOUNT-REPORT-TOTAL.
+
+       WRITE-ACCOUNT-REPORT-SUBTOTAL-LINE.
+           MOVE SPACES TO ACCOUNT-REPORT-LINE.
+           MOVE ZEROS TO AR-VALUE.
+           MOVE ACCOUNT-REPORT-LAST-TYPE TO AR-TYPE.
+           MOVE "Subtotal" TO AR-DESCRIPTION.
+           MOVE ACCOUNT-REPORT-SUBTOTAL TO AR-VALUE.
+           WRITE ACCOUNT-REPORT-LINE BEFORE ADVANCING 1.
+           ADD 1 TO CURRENT-LINE.
+           MOVE ZEROS TO ACCOUNT-REPORT-SUBTOTAL.
+
+       WRITE-ACCOUNT-REPORT-GRAND-TOTAL.
+           IF ACCOUNT-REPORT-FIRST-LINE IS NOT EQUAL TO "Y"
+               PERFORM WRITE-ACCOUNT-REPORT-SUBTOTAL-LINE
+           END-IF.
+           MOVE SPACES TO ACCOUNT-REPORT-LINE.
+           MOVE ZEROS TO AR-VALUE.
+           MOVE "Total" TO AR-DESCRIPTION.
+           MOVE ACCOUNT-REPORT-TOTAL TO AR-VALUE.
+           WRITE ACCOUNT-REPORT-LINE BEFORE ADVANCING 1.
+           ADD 1 TO CURRENT-LINE.
+           PERFORM WRITE-ACCOUNT-REPORT-FOOTER.
+
        RESET-ACCOUNT-FILE-POSITION.
            MOVE 1 TO ACCOUNT-ID.
            MOVE "N" TO END-OF-FILE.
@@ -498,21 +1010,94 @@
        DISPLAY-NEXT-ACCOUNT-LIST-ROW.
            PERFORM READ-NEXT-ACCOUNT-RECORD.
            IF END-OF-FILE IS NOT EQUAL TO "Y"
-               IF CURRENT-LINE IS GREATER THAN SCREEN-ROWS
+               PERFORM MATCH-ACCOUNT-FILTER
+               IF ACCOUNT-MATCHES-FILTER IS EQUAL TO "Y"
+                   IF CURRENT-LINE IS GREATER THAN SCREEN-ROWS
+                       ADD 1 TO CURRENT-LINE
+                       DISPLAY CONTINUE-PROMPT
+                       ACCEPT CONTINUE-PROMPT
+                       DISPLAY LIST-ACCOUNT-SCREEN
+                       MOVE 3 TO CURRENT-LINE
+                   END-IF
+                   DISPLAY ACCOUNT-LIST-ROW
                    ADD 1 TO CURRENT-LINE
-                   DISPLAY CONTINUE-PROMPT
-                   ACCEPT CONTINUE-PROMPT
-                   DISPLAY LIST-ACCOUNT-SCREEN
-                   MOVE 3 TO CURRENT-LINE
                END-IF
-               DISPLAY ACCOUNT-LIST-ROW
-               ADD 1 TO CURRENT-LINE
            END-IF.
-           
+
        READ-NEXT-ACCOUNT-RECORD.
            READ ACCOUNT-FILE NEXT RECORD
                AT END MOVE "Y" TO END-OF-FILE.
-           
+
+       READ-NEXT-SORTED-ACCOUNT-RECORD.
+           READ SORTED-ACCOUNT-FILE NEXT RECORD
+               AT END MOVE "Y" TO END-OF-FILE.
+           IF END-OF-FILE IS NOT EQUAL TO "Y"
+               MOVE SAR-COMPANY TO ACCOUNT-COMPANY
+               MOVE SAR-NUMBER TO ACCOUNT-NUMBER
+               MOVE SAR-TYPE TO ACCOUNT-TYPE
+               MOVE SAR-DESCRIPTION TO ACCOUNT-DESCRIPTION
+               MOVE SAR-STATUS TO ACCOUNT-STATUS
+               MOVE SAR-VALUE TO ACCOUNT-VALUE
+               MOVE SAR-CLOSED TO ACCOUNT-CLOSED
+           END-IF.
+
+       PROMPT-ACCOUNT-FILTER.
+           MOVE SPACES TO ACCOUNT-FILTER.
+           MOVE "N" TO ACCOUNT-INCLUDE-CLOSED.
+           DISPLAY ACCOUNT-FILTER-SCREEN.
+           ACCEPT ACCOUNT-FILTER-SCREEN.
+
+       MATCH-ACCOUNT-FILTER.
+           MOVE "Y" TO ACCOUNT-MATCHES-FILTER.
+           IF ACCOUNT-CLOSED IS EQUAL TO "Y"
+               IF ACCOUNT-INCLUDE-CLOSED IS NOT EQUAL TO "Y"
+                   AND ACCOUNT-INCLUDE-CLOSED IS NOT EQUAL TO "y"
+                   MOVE "N" TO ACCOUNT-MATCHES-FILTER
+               END-IF
+           END-IF.
+           IF ACCOUNT-MATCHES-FILTER IS EQUAL TO "Y"
+               AND ACCOUNT-FILTER IS NOT EQUAL TO SPACES
+               MOVE "N" TO ACCOUNT-MATCHES-FILTER
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(ACCOUNT-FILTER))
+                   TO UPPER-ACCOUNT-FILTER
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(ACCOUNT-FILTER))
+                   TO FILTER-SCAN-FILTER-LENGTH
+               MOVE FUNCTION UPPER-CASE(ACCOUNT-COMPANY)
+                   TO FILTER-SCAN-FIELD
+               PERFORM SCAN-FIELD-FOR-FILTER
+               IF FILTER-SCAN-MATCH IS EQUAL TO "Y"
+                   MOVE "Y" TO ACCOUNT-MATCHES-FILTER
+               ELSE
+                   MOVE FUNCTION UPPER-CASE(ACCOUNT-NUMBER)
+                       TO FILTER-SCAN-FIELD
+                   PERFORM SCAN-FIELD-FOR-FILTER
+                   IF FILTER-SCAN-MATCH IS EQUAL TO "Y"
+                       MOVE "Y" TO ACCOUNT-MATCHES-FILTER
+                   END-IF
+               END-IF
+           END-IF.
+
+       SCAN-FIELD-FOR-FILTER.
+           MOVE "N" TO FILTER-SCAN-MATCH.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(FILTER-SCAN-FIELD))
+               TO FILTER-SCAN-FIELD-LENGTH.
+           COMPUTE FILTER-SCAN-LAST-START =
+               FILTER-SCAN-FIELD-LENGTH - FILTER-SCAN-FILTER-LENGTH + 1.
+           IF FILTER-SCAN-FILTER-LENGTH IS NOT GREATER THAN
+                   FILTER-SCAN-FIELD-LENGTH
+               PERFORM VARYING FILTER-SCAN-INDEX FROM 1 BY 1
+                   UNTIL FILTER-SCAN-INDEX IS GREATER THAN
+                       FILTER-SCAN-LAST-START
+                   OR FILTER-SCAN-MATCH IS EQUAL TO "Y"
+                   IF FILTER-SCAN-FIELD(FILTER-SCAN-INDEX:
+                           FILTER-SCAN-FILTER-LENGTH)
+                       IS EQUAL TO UPPER-ACCOUNT-FILTER
+                           (1:FILTER-SCAN-FILTER-LENGTH)
+                       MOVE "Y" TO FILTER-SCAN-MATCH
+                   END-IF
+               END-PERFORM
+           END-IF.
+
        SHOW-ADD-ACCOUNT-PROMPT.        
            DISPLAY ADD-ACCOUNT-PROMPT.
            ACCEPT ADD-ACCOUNT-PROMPT.
@@ -525,9 +1110,9 @@
            DISPLAY ADD-ACCOUNT-SCREEN.
            MOVE SPACES TO CONTINUE-KEY.
            PERFORM SHOW-ADD-ACCOUNT-PROMPT
-               UNTIL CONTINUE-KEY EQUALS "Y" OR "y"
+               UNTIL CONTINUE-KEY IS EQUAL TO "Y" OR "y"
                OR "N" OR "n".
-           IF CONTINUE-KEY EQUALS "Y" OR "y"
+           IF CONTINUE-KEY IS EQUAL TO "Y" OR "y"
                PERFORM WRITE-ACCOUNT
                PERFORM CREATE-LEDGER-FILE
                ADD 1 TO NEXT-ACCOUNT-ID
@@ -542,6 +1127,7 @@
            END-IF.
            WRITE ACCOUNT-RECORD
                INVALID KEY REWRITE ACCOUNT-RECORD.
+           MOVE FILE-STATUS TO ACCOUNT-WRITE-STATUS.
            CLOSE ACCOUNT-FILE.
                
        UPDATE-ACCOUNTS.
@@ -561,8 +1147,7 @@
        UPDATE-CURRENT-ACCOUNT.
            MOVE ZEROS TO ACCOUNT-VALUE.
            MOVE SPACE TO ACCOUNT-STATUS.
-           MOVE "N" TO END-OF-FILE.
-           OPEN INPUT LEDGER-FILE.
+           PERFORM OPEN-LEDGER-FILE-FOR-READ.
            PERFORM UPDATE-CURRENT-ACCOUNT-LOOP
                UNTIL END-OF-FILE IS EQUAL TO "Y".
            CLOSE LEDGER-FILE.
@@ -580,11 +1165,14 @@
                
        LOAD-ACCOUNT.
            PERFORM INIT-ACCOUNT-RECORD.
-           MOVE "N" TO ACCOUNT-LOADED.
            MOVE 0 to ACCOUNT-ID.
            DISPLAY LOAD-ACCOUNT-SCREEN.
            ACCEPT LOAD-ACCOUNT-SCREEN.
            DISPLAY LOAD-ACCOUNT-SCREEN.
+           PERFORM FIND-ACCOUNT-BY-ID.
+
+       FIND-ACCOUNT-BY-ID.
+           MOVE "N" TO ACCOUNT-LOADED.
            IF ACCOUNT-ID IS NOT EQUAL TO 0
                OPEN INPUT ACCOUNT-FILE
                IF FILE-STATUS IS NOT EQUAL TO FILE-NOT-FOUND
@@ -618,7 +1206,16 @@
                PERFORM UPDATE-CURRENT-ACCOUNT
                PERFORM WRITE-ACCOUNT
            ELSE IF MENU-OPTION IS EQUAL TO 4
-               PERFORM LEDGER-REPORT.    
+               PERFORM LEDGER-REPORT
+           ELSE IF MENU-OPTION IS EQUAL TO 5
+               PERFORM REVERSE-LEDGER-ENTRY
+           ELSE IF MENU-OPTION IS EQUAL TO 6
+               PERFORM DEACTIVATE-ACCOUNT
+           ELSE IF MENU-OPTION IS EQUAL TO 7
+               PERFORM DELETE-ACCOUNT
+               IF ACCOUNT-LOADED IS EQUAL TO "N"
+                   MOVE 9 TO MENU-OPTION
+               END-IF.
 
        DISPLAY-LEDGER-ACCOUNT-HEADER.
            DISPLAY LIST-ACCOUNT-SCREEN.
@@ -629,16 +1226,26 @@
            OPEN OUTPUT LEDGER-FILE.
            PERFORM INIT-LEDGER-RECORD.
            PERFORM CURRENT-TIME-TO-LEDGER-TIME.
-           MOVE "Initial Balance" TO LEDGER-DESCRIPTION.
+           MOVE "OPENING BALANCE" TO LEDGER-DESCRIPTION.
            MOVE ACCOUNT-VALUE TO LEDGER-AMOUNT.
            MOVE ACCOUNT-STATUS TO LEDGER-STATUS.
            WRITE LEDGER-RECORD.
            CLOSE LEDGER-FILE.
 
+       OPEN-LEDGER-FILE-FOR-READ.
+           MOVE "N" TO END-OF-FILE.
+           MOVE ZEROS TO LEDGER-ENTRY-COUNT.
+           MOVE ZEROS TO LEDGER-RUNNING-BALANCE.
+           OPEN INPUT LEDGER-FILE.
+
        READ-NEXT-LEDGER-RECORD.
            READ LEDGER-FILE NEXT RECORD
                AT END MOVE "Y" TO END-OF-FILE.
-           PERFORM LEDGER-DATE-TO-DISPLAY-DATE.
+           IF END-OF-FILE IS NOT EQUAL TO "Y"
+               ADD 1 TO LEDGER-ENTRY-COUNT
+               ADD LEDGER-AMOUNT TO LEDGER-RUNNING-BALANCE
+               PERFORM LEDGER-DATE-TO-DISPLAY-DATE
+           END-IF.
 
        CURRENT-TIME-TO-LEDGER-TIME.
            PERFORM GET-CURRENT-TIME.
@@ -653,11 +1260,10 @@
            MOVE LEDGER-TIME-SEC TO DISPLAY-SECOND.
                                   
        LIST-LEDGER.
-           OPEN INPUT LEDGER-FILE.
-           MOVE "N" TO END-OF-FILE.
+           PERFORM OPEN-LEDGER-FILE-FOR-READ.
            PERFORM DISPLAY-LEDGER-HEADER.
            PERFORM DISPLAY-NEXT-LEDGER-ROW
-               UNTIL END-OF-FILE EQUALS "Y".
+               UNTIL END-OF-FILE IS EQUAL TO "Y".
            CLOSE LEDGER-FILE.
            ADD 1 TO CURRENT-LINE.
            DISPLAY CONTINUE-PROMPT.
@@ -682,21 +1288,77 @@
            END-IF.
 
        LEDGER-REPORT.
+           PERFORM PROMPT-LEDGER-REPORT-RANGE.
+           PERFORM PROMPT-REPORT-FORMAT.
            PERFORM DISPLAY-REPORT-PROMPT.
-           IF CONTINUE-KEY EQUALS "Y" OR "y"
+           IF CONTINUE-KEY IS EQUAL TO "Y" OR "y"
                PERFORM PRINT-LEDGER-REPORT.
 
+       PROMPT-LEDGER-REPORT-RANGE.
+           MOVE ZEROS TO LEDGER-REPORT-START-DATE.
+           MOVE 99999999 TO LEDGER-REPORT-END-DATE.
+           DISPLAY LEDGER-REPORT-RANGE-SCREEN.
+           ACCEPT LEDGER-REPORT-RANGE-SCREEN.
+
        PRINT-LEDGER-REPORT.
-           MOVE "N" TO END-OF-FILE.
-           OPEN INPUT LEDGER-FILE.
+           PERFORM OPEN-LEDGER-FILE-FOR-READ.
            OPEN OUTPUT REPORT-FILE.
-           PERFORM WRITE-LEDGER-REPORT-HEADER.
-           IF END-OF-FILE IS NOT EQUAL TO "Y"
-               PERFORM WRITE-NEXT-LEDGER-REPORT-LINE
-                   UNTIL END-OF-FILE IS EQUAL TO "Y".
+           IF REPORT-EXPORT-FORMAT IS EQUAL TO "C" OR "c"
+               PERFORM WRITE-LEDGER-REPORT-CSV-HEADER
+               IF END-OF-FILE IS NOT EQUAL TO "Y"
+                   PERFORM WRITE-NEXT-LEDGER-REPORT-CSV-LINE
+                       UNTIL END-OF-FILE IS EQUAL TO "Y"
+               END-IF
+           ELSE
+               PERFORM WRITE-LEDGER-REPORT-HEADER
+               IF END-OF-FILE IS NOT EQUAL TO "Y"
+                   PERFORM WRITE-NEXT-LEDGER-REPORT-LINE
+                       UNTIL END-OF-FILE IS EQUAL TO "Y"
+               END-IF
+           END-IF.
            CLOSE REPORT-FILE.
            CLOSE LEDGER-FILE.
 
+       WRITE-LEDGER-REPORT-CSV-HEADER.
+           MOVE SPACES TO GENERIC-REPORT-LINE.
+           MOVE "Date,Description,Status,Amount,Balance,Operator"
+               TO GENERIC-REPORT-LINE.
+           WRITE GENERIC-REPORT BEFORE ADVANCING 1.
+
+       WRITE-NEXT-LEDGER-REPORT-CSV-LINE.
+           PERFORM READ-NEXT-LEDGER-RECORD.
+           IF END-OF-FILE IS NOT EQUAL TO "Y"
+               PERFORM MATCH-LEDGER-DATE-RANGE
+               IF LEDGER-MATCHES-DATE-RANGE IS EQUAL TO "Y"
+                   PERFORM WRITE-LEDGER-REPORT-CSV-LINE
+               END-IF
+           END-IF.
+
+       WRITE-LEDGER-REPORT-CSV-LINE.
+           MOVE SPACES TO GENERIC-REPORT-LINE.
+           MOVE ZEROS TO CSV-AMOUNT-EDIT.
+           MOVE ZEROS TO CSV-BALANCE-EDIT.
+           PERFORM LEDGER-DATE-TO-DISPLAY-DATE.
+           MOVE LEDGER-AMOUNT TO CSV-AMOUNT-EDIT.
+           MOVE LEDGER-RUNNING-BALANCE TO CSV-BALANCE-EDIT.
+           MOVE LEDGER-DESCRIPTION TO CSV-SAFE-LEDGER-DESCRIPTION.
+           INSPECT CSV-SAFE-LEDGER-DESCRIPTION REPLACING ALL "," BY " ".
+           STRING FUNCTION TRIM(DISPLAY-DATE-TIME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-SAFE-LEDGER-DESCRIPTION)
+                   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LEDGER-STATUS DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-AMOUNT-EDIT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-BALANCE-EDIT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(LEDGER-OPERATOR-ID) DELIMITED BY SIZE
+               INTO GENERIC-REPORT-LINE
+           END-STRING.
+           WRITE GENERIC-REPORT BEFORE ADVANCING 1.
+
        WRITE-LEDGER-REPORT-HEADER.
            MOVE SPACES TO GENERIC-REPORT-LINE.
            PERFORM GET-CURRENT-TIME.
@@ -712,11 +1374,15 @@
            MOVE "Description" TO LH-DESCRIPTION.
            MOVE "S" TO LH-STATUS.
            MOVE "Value" TO LH-AMOUNT.
+           MOVE "Balance" TO LH-BALANCE.
+           MOVE "Operator" TO LH-OPERATOR.
            WRITE LEDGER-REPORT-HEADER BEFORE ADVANCING 1.
            MOVE ALL '-' TO LH-DATE-TIME.
            MOVE ALL "-" TO LH-DESCRIPTION.
            MOVE ALL "-" TO LH-STATUS.
            MOVE ALL "-" TO LH-AMOUNT.
+           MOVE ALL "-" TO LH-BALANCE.
+           MOVE ALL "-" TO LH-OPERATOR.
            WRITE LEDGER-REPORT-HEADER BEFORE ADVANCING 1.
            MOVE 8 TO CURRENT-LINE.
 
@@ -727,21 +1393,38 @@
        WRITE-NEXT-LEDGER-REPORT-LINE.
            PERFORM READ-NEXT-LEDGER-RECORD.
            IF END-OF-FILE IS NOT EQUAL TO "Y"
-               IF CURRENT-LINE IS GREATER THAN PRINTER-ROWS
-                   PERFORM WRITE-LEDGER-REPORT-FOOTER
-                   PERFORM WRITE-LEDGER-REPORT-HEADER
+               PERFORM MATCH-LEDGER-DATE-RANGE
+               IF LEDGER-MATCHES-DATE-RANGE IS EQUAL TO "Y"
+                   IF CURRENT-LINE IS GREATER THAN PRINTER-ROWS
+                       PERFORM WRITE-LEDGER-REPORT-FOOTER
+                       PERFORM WRITE-LEDGER-REPORT-HEADER
+                   END-IF
+                   PERFORM WRITE-LEDGER-REPORT-LINE
                END-IF
-               PERFORM WRITE-LEDGER-REPORT-LINE
-           END-IF.           
+           END-IF.
+
+       MATCH-LEDGER-DATE-RANGE.
+           MOVE "Y" TO LEDGER-MATCHES-DATE-RANGE.
+           COMPUTE LEDGER-DATE-NUMERIC =
+               LEDGER-DATE-YEAR * 10000 + LEDGER-DATE-MONTH * 100
+               + LEDGER-DATE-DAY.
+           IF LEDGER-DATE-NUMERIC IS LESS THAN LEDGER-REPORT-START-DATE
+               OR LEDGER-DATE-NUMERIC IS GREATER THAN
+                   LEDGER-REPORT-END-DATE
+               MOVE "N" TO LEDGER-MATCHES-DATE-RANGE
+           END-IF.
            
        WRITE-LEDGER-REPORT-LINE.
            MOVE SPACES TO LEDGER-REPORT-LINE.
            MOVE ZEROS TO LR-AMOUNT.
+           MOVE ZEROS TO LR-BALANCE.
            PERFORM LEDGER-DATE-TO-DISPLAY-DATE.
            MOVE DISPLAY-DATE-TIME TO LR-DATE-TIME.
            MOVE LEDGER-DESCRIPTION TO LR-DESCRIPTION.
            MOVE LEDGER-STATUS TO LR-STATUS.
            MOVE LEDGER-AMOUNT TO LR-AMOUNT.
+           MOVE LEDGER-RUNNING-BALANCE TO LR-BALANCE.
+           MOVE LEDGER-OPERATOR-ID TO LR-OPERATOR.
            WRITE LEDGER-REPORT-LINE BEFORE ADVANCING 1.
            ADD 1 TO CURRENT-LINE.
            
@@ -755,9 +1438,9 @@
            DISPLAY ADD-LEDGER-SCREEN.
            MOVE SPACES TO CONTINUE-KEY.
            PERFORM SHOW-ADD-LEDGER-PROMPT
-               UNTIL CONTINUE-KEY EQUALS "Y" OR "y"
+               UNTIL CONTINUE-KEY IS EQUAL TO "Y" OR "y"
                OR "N" OR "n".
-           IF CONTINUE-KEY EQUALS "Y" OR "y"
+           IF CONTINUE-KEY IS EQUAL TO "Y" OR "y"
                OPEN EXTEND LEDGER-FILE
                WRITE LEDGER-RECORD
                CLOSE LEDGER-FILE
@@ -765,6 +1448,694 @@
                PERFORM WRITE-ACCOUNT
            END-IF.
 
-       SHOW-ADD-LEDGER-PROMPT.        
+       SHOW-ADD-LEDGER-PROMPT.
            DISPLAY ADD-LEDGER-PROMPT.
-           ACCEPT ADD-LEDGER-PROMPT.        
+           ACCEPT ADD-LEDGER-PROMPT.
+
+       REVERSE-LEDGER-ENTRY.
+           PERFORM LIST-LEDGER.
+           ADD 1 TO CURRENT-LINE.
+           MOVE ZEROS TO REVERSE-ENTRY-NUMBER.
+           DISPLAY REVERSE-ENTRY-NUMBER-SCREEN.
+           ACCEPT REVERSE-ENTRY-NUMBER-SCREEN.
+           IF REVERSE-ENTRY-NUMBER IS GREATER THAN ZERO
+               PERFORM FIND-LEDGER-ENTRY-TO-REVERSE
+               IF LEDGER-ENTRY-FOUND IS EQUAL TO "Y"
+                   PERFORM POST-REVERSAL-ENTRY
+               ELSE
+                   DISPLAY REVERSE-ENTRY-NOT-FOUND-SCREEN
+                   ACCEPT REVERSE-ENTRY-NOT-FOUND-SCREEN
+               END-IF
+           END-IF.
+
+       FIND-LEDGER-ENTRY-TO-REVERSE.
+           MOVE "N" TO LEDGER-ENTRY-FOUND.
+           PERFORM OPEN-LEDGER-FILE-FOR-READ.
+           PERFORM FIND-NEXT-LEDGER-ENTRY-TO-REVERSE
+               UNTIL END-OF-FILE IS EQUAL TO "Y"
+               OR LEDGER-ENTRY-FOUND IS EQUAL TO "Y".
+           CLOSE LEDGER-FILE.
+
+       FIND-NEXT-LEDGER-ENTRY-TO-REVERSE.
+           PERFORM READ-NEXT-LEDGER-RECORD.
+           IF END-OF-FILE IS NOT EQUAL TO "Y"
+               IF LEDGER-ENTRY-COUNT IS EQUAL TO REVERSE-ENTRY-NUMBER
+                   MOVE LEDGER-DESCRIPTION TO REVERSE-SOURCE-DESCRIPTION
+                   MOVE LEDGER-AMOUNT TO REVERSE-SOURCE-AMOUNT
+                   MOVE LEDGER-STATUS TO REVERSE-SOURCE-STATUS
+                   MOVE "Y" TO LEDGER-ENTRY-FOUND
+               END-IF
+           END-IF.
+
+       POST-REVERSAL-ENTRY.
+           PERFORM INIT-LEDGER-RECORD.
+           PERFORM CURRENT-TIME-TO-LEDGER-TIME.
+           PERFORM LEDGER-DATE-TO-DISPLAY-DATE.
+           MOVE REVERSE-SOURCE-DESCRIPTION TO REVERSE-SOURCE-DESC-TRUNC.
+           MOVE FUNCTION CONCATENATE("REVERSAL OF ",
+               REVERSE-SOURCE-DESC-TRUNC) TO LEDGER-DESCRIPTION.
+           COMPUTE LEDGER-AMOUNT = ZERO - REVERSE-SOURCE-AMOUNT.
+           MOVE REVERSE-SOURCE-STATUS TO LEDGER-STATUS.
+           DISPLAY ADD-LEDGER-SCREEN.
+           MOVE SPACES TO CONTINUE-KEY.
+           PERFORM SHOW-REVERSE-LEDGER-PROMPT
+               UNTIL CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+               OR "N" OR "n".
+           IF CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+               OPEN EXTEND LEDGER-FILE
+               WRITE LEDGER-RECORD
+               CLOSE LEDGER-FILE
+               PERFORM UPDATE-ACCOUNT-FROM-LEDGER
+               PERFORM WRITE-ACCOUNT
+           END-IF.
+
+       SHOW-REVERSE-LEDGER-PROMPT.
+           DISPLAY REVERSE-LEDGER-PROMPT.
+           ACCEPT REVERSE-LEDGER-PROMPT.
+
+       MONTH-END-CLOSE.
+           MOVE SPACES TO CONTINUE-KEY.
+           PERFORM SHOW-MONTH-END-CLOSE-PROMPT
+               UNTIL CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+               OR "N" OR "n".
+           IF CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+               PERFORM CHECK-ALREADY-CLOSED-TODAY
+           END-IF.
+           IF CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+               PERFORM CLOSE-ALL-ACCOUNTS
+               PERFORM RECORD-CLOSE-DATE
+               DISPLAY MONTH-END-CLOSE-DONE-SCREEN
+               ACCEPT MONTH-END-CLOSE-DONE-SCREEN
+           END-IF.
+
+       SHOW-MONTH-END-CLOSE-PROMPT.
+           DISPLAY MONTH-END-CLOSE-PROMPT.
+           ACCEPT MONTH-END-CLOSE-PROMPT.
+
+       CHECK-ALREADY-CLOSED-TODAY.
+           PERFORM GET-CURRENT-TIME.
+           MOVE "N" TO ALREADY-CLOSED-TODAY.
+           IF NOW-YEAR IS EQUAL TO LAST-CLOSE-YEAR
+               AND NOW-MONTH IS EQUAL TO LAST-CLOSE-MONTH
+               AND NOW-DAY IS EQUAL TO LAST-CLOSE-DAY
+               AND LAST-CLOSE-YEAR IS GREATER THAN ZERO
+               MOVE "Y" TO ALREADY-CLOSED-TODAY
+           END-IF.
+           IF ALREADY-CLOSED-TODAY IS EQUAL TO "Y"
+               MOVE SPACES TO CONTINUE-KEY
+               PERFORM SHOW-ALREADY-CLOSED-TODAY-PROMPT
+                   UNTIL CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+                   OR "N" OR "n"
+           END-IF.
+
+       SHOW-ALREADY-CLOSED-TODAY-PROMPT.
+           DISPLAY ALREADY-CLOSED-TODAY-PROMPT.
+           ACCEPT ALREADY-CLOSED-TODAY-PROMPT.
+
+       CLOSE-ALL-ACCOUNTS.
+           PERFORM GET-CURRENT-TIME.
+           OPEN INPUT ACCOUNT-FILE.
+           PERFORM RESET-ACCOUNT-FILE-POSITION.
+           PERFORM CLOSE-NEXT-ACCOUNT
+               UNTIL END-OF-FILE IS EQUAL TO "Y".
+           CLOSE ACCOUNT-FILE.
+
+       CLOSE-NEXT-ACCOUNT.
+           PERFORM READ-NEXT-ACCOUNT-RECORD.
+           IF END-OF-FILE IS NOT EQUAL TO "Y"
+               PERFORM ARCHIVE-CURRENT-LEDGER
+           END-IF.
+
+       ARCHIVE-CURRENT-LEDGER.
+           MOVE ACCOUNT-ID TO LAFN-ACCOUNT-ID.
+           MOVE NOW-YEAR TO LAFN-YEAR.
+           MOVE NOW-MONTH TO LAFN-MONTH.
+           MOVE NOW-DAY TO LAFN-DAY.
+           MOVE NOW-HOUR TO LAFN-HOUR.
+           MOVE NOW-MINUTE TO LAFN-MINUTE.
+           MOVE NOW-SECOND TO LAFN-SECOND.
+           PERFORM OPEN-LEDGER-FILE-FOR-READ.
+           OPEN OUTPUT LEDGER-ARCHIVE-FILE.
+           PERFORM COPY-NEXT-LEDGER-ENTRY-TO-ARCHIVE
+               UNTIL END-OF-FILE IS EQUAL TO "Y".
+           CLOSE LEDGER-ARCHIVE-FILE.
+           CLOSE LEDGER-FILE.
+           OPEN OUTPUT LEDGER-FILE.
+           PERFORM INIT-LEDGER-RECORD.
+           PERFORM CURRENT-TIME-TO-LEDGER-TIME.
+           MOVE "OPENING BALANCE" TO LEDGER-DESCRIPTION.
+           MOVE LEDGER-RUNNING-BALANCE TO LEDGER-AMOUNT.
+           MOVE ACCOUNT-STATUS TO LEDGER-STATUS.
+           WRITE LEDGER-RECORD.
+           CLOSE LEDGER-FILE.
+
+       COPY-NEXT-LEDGER-ENTRY-TO-ARCHIVE.
+           PERFORM READ-NEXT-LEDGER-RECORD.
+           IF END-OF-FILE IS NOT EQUAL TO "Y"
+               MOVE LEDGER-RECORD TO LEDGER-ARCHIVE-RECORD
+               WRITE LEDGER-ARCHIVE-RECORD
+           END-IF.
+
+       RECORD-CLOSE-DATE.
+           MOVE NOW-YEAR TO LAST-CLOSE-YEAR.
+           MOVE NOW-MONTH TO LAST-CLOSE-MONTH.
+           MOVE NOW-DAY TO LAST-CLOSE-DAY.
+           PERFORM WRITE-CONTROL-FILE.
+
+       DEACTIVATE-ACCOUNT.
+           MOVE SPACES TO CONTINUE-KEY.
+           PERFORM SHOW-DEACTIVATE-ACCOUNT-PROMPT
+               UNTIL CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+               OR "N" OR "n".
+           IF CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+               MOVE "Y" TO ACCOUNT-CLOSED
+               OPEN I-O ACCOUNT-FILE
+               REWRITE ACCOUNT-RECORD
+               MOVE FILE-STATUS TO ACCOUNT-WRITE-STATUS
+               CLOSE ACCOUNT-FILE
+               IF ACCOUNT-WRITE-STATUS IS NOT EQUAL TO ZEROS
+                   MOVE "N" TO ACCOUNT-CLOSED
+                   DISPLAY DEACTIVATE-ACCOUNT-FAILED-SCREEN
+                   ACCEPT DEACTIVATE-ACCOUNT-FAILED-SCREEN
+               END-IF
+           END-IF.
+
+       SHOW-DEACTIVATE-ACCOUNT-PROMPT.
+           DISPLAY DEACTIVATE-ACCOUNT-PROMPT.
+           ACCEPT DEACTIVATE-ACCOUNT-PROMPT.
+
+       DELETE-ACCOUNT.
+           PERFORM CHECK-ACCOUNT-HAS-ACTIVITY.
+           IF ACCOUNT-HAS-ACTIVITY IS EQUAL TO "Y"
+               DISPLAY DELETE-ACCOUNT-BLOCKED-SCREEN
+               ACCEPT DELETE-ACCOUNT-BLOCKED-SCREEN
+           ELSE
+               MOVE SPACES TO CONTINUE-KEY
+               PERFORM SHOW-DELETE-ACCOUNT-PROMPT
+                   UNTIL CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+                   OR "N" OR "n"
+               IF CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+                   OPEN I-O ACCOUNT-FILE
+                   DELETE ACCOUNT-FILE RECORD
+                   MOVE FILE-STATUS TO ACCOUNT-WRITE-STATUS
+                   CLOSE ACCOUNT-FILE
+                   IF ACCOUNT-WRITE-STATUS IS EQUAL TO ZEROS
+                       MOVE "N" TO ACCOUNT-LOADED
+                   ELSE
+                       DISPLAY DELETE-ACCOUNT-FAILED-SCREEN
+                       ACCEPT DELETE-ACCOUNT-FAILED-SCREEN
+                   END-IF
+               END-IF
+           END-IF.
+
+       SHOW-DELETE-ACCOUNT-PROMPT.
+           DISPLAY DELETE-ACCOUNT-PROMPT.
+           ACCEPT DELETE-ACCOUNT-PROMPT.
+
+       CHECK-ACCOUNT-HAS-ACTIVITY.
+           MOVE "N" TO ACCOUNT-HAS-ACTIVITY.
+           PERFORM OPEN-LEDGER-FILE-FOR-READ.
+           PERFORM READ-NEXT-LEDGER-RECORD
+               UNTIL END-OF-FILE IS EQUAL TO "Y".
+           CLOSE LEDGER-FILE.
+           IF LEDGER-ENTRY-COUNT IS GREATER THAN 1
+               MOVE "Y" TO ACCOUNT-HAS-ACTIVITY
+           END-IF.
+
+       BATCH-POST-TRANSACTIONS.
+           MOVE SPACES TO BATCH-FILE-NAME.
+           DISPLAY BATCH-FILE-SCREEN.
+           ACCEPT BATCH-FILE-SCREEN.
+           MOVE "N" TO END-OF-FILE.
+           OPEN INPUT BATCH-INPUT-FILE.
+           IF FILE-STATUS IS EQUAL TO FILE-NOT-FOUND
+               CLOSE BATCH-INPUT-FILE
+               DISPLAY BATCH-FILE-NOT-FOUND-SCREEN
+               ACCEPT BATCH-FILE-NOT-FOUND-SCREEN
+           ELSE
+               PERFORM DISPLAY-REPORT-PROMPT
+               IF CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+                   MOVE ZEROS TO BATCH-POSTED-COUNT
+                   MOVE ZEROS TO BATCH-REJECTED-COUNT
+                   MOVE ZEROS TO BATCH-POSTED-TOTAL
+                   OPEN OUTPUT REPORT-FILE
+                   PERFORM WRITE-BATCH-REPORT-HEADER
+                   PERFORM POST-NEXT-BATCH-TRANSACTION
+                       UNTIL END-OF-FILE IS EQUAL TO "Y"
+                   PERFORM WRITE-BATCH-REPORT-SUMMARY
+                   CLOSE REPORT-FILE
+               END-IF
+               CLOSE BATCH-INPUT-FILE
+           END-IF.
+
+       POST-NEXT-BATCH-TRANSACTION.
+           READ BATCH-INPUT-FILE NEXT RECORD
+               AT END MOVE "Y" TO END-OF-FILE.
+           IF END-OF-FILE IS NOT EQUAL TO "Y"
+               PERFORM POST-BATCH-TRANSACTION
+           END-IF.
+
+       POST-BATCH-TRANSACTION.
+           PERFORM INIT-ACCOUNT-RECORD.
+           MOVE BIR-ACCOUNT-ID TO ACCOUNT-ID.
+           MOVE "N" TO BATCH-ACCOUNT-FOUND.
+           OPEN I-O ACCOUNT-FILE.
+           IF FILE-STATUS IS NOT EQUAL TO FILE-NOT-FOUND
+               READ ACCOUNT-FILE
+                   INVALID KEY MOVE "N" TO BATCH-ACCOUNT-FOUND
+                   NOT INVALID KEY MOVE "Y" TO BATCH-ACCOUNT-FOUND
+               END-READ
+           END-IF.
+           IF BATCH-ACCOUNT-FOUND IS EQUAL TO "Y"
+               AND ACCOUNT-CLOSED IS NOT EQUAL TO "Y"
+               PERFORM POST-BATCH-LEDGER-ENTRY
+               IF ACCOUNT-WRITE-STATUS IS EQUAL TO ZEROS
+                   ADD 1 TO BATCH-POSTED-COUNT
+                   ADD BIR-AMOUNT TO BATCH-POSTED-TOTAL
+               ELSE
+                   MOVE "N" TO BATCH-ACCOUNT-FOUND
+                   ADD 1 TO BATCH-REJECTED-COUNT
+               END-IF
+           ELSE
+               ADD 1 TO BATCH-REJECTED-COUNT
+           END-IF.
+           CLOSE ACCOUNT-FILE.
+           PERFORM WRITE-BATCH-REPORT-LINE.
+
+       POST-BATCH-LEDGER-ENTRY.
+           PERFORM INIT-LEDGER-RECORD.
+           PERFORM CURRENT-TIME-TO-LEDGER-TIME.
+           MOVE BIR-DESCRIPTION TO LEDGER-DESCRIPTION.
+           MOVE BIR-AMOUNT TO LEDGER-AMOUNT.
+           MOVE ACCOUNT-STATUS TO LEDGER-STATUS.
+           OPEN EXTEND LEDGER-FILE.
+           WRITE LEDGER-RECORD.
+           CLOSE LEDGER-FILE.
+           PERFORM UPDATE-ACCOUNT-FROM-LEDGER.
+           REWRITE ACCOUNT-RECORD.
+           MOVE FILE-STATUS TO ACCOUNT-WRITE-STATUS.
+
+       WRITE-BATCH-REPORT-HEADER.
+           MOVE SPACES TO GENERIC-REPORT-LINE.
+           PERFORM GET-CURRENT-TIME.
+           MOVE FUNCTION CONCATENATE("Batch Posting Report - ",
+               DISPLAY-DATE-TIME) TO GENERIC-REPORT-LINE.
+           WRITE GENERIC-REPORT BEFORE ADVANCING 2.
+           MOVE SPACES TO BATCH-REPORT-HEADER.
+           MOVE "Account" TO BH-ACCOUNT-ID.
+           MOVE "Result" TO BH-STATUS.
+           MOVE "Amount" TO BH-AMOUNT.
+           MOVE "Description" TO BH-DESCRIPTION.
+           WRITE BATCH-REPORT-HEADER BEFORE ADVANCING 1.
+           MOVE ALL "-" TO BH-ACCOUNT-ID.
+           MOVE ALL "-" TO BH-STATUS.
+           MOVE ALL "-" TO BH-AMOUNT.
+           MOVE ALL "-" TO BH-DESCRIPTION.
+           WRITE BATCH-REPORT-HEADER BEFORE ADVANCING 1.
+           MOVE 5 TO CURRENT-LINE.
+
+       WRITE-BATCH-REPORT-FOOTER.
+           MOVE SPACES TO GENERIC-REPORT-LINE.
+           WRITE GENERIC-REPORT BEFORE ADVANCING PAGE.
+
+       WRITE-BATCH-REPORT-LINE.
+           IF CURRENT-LINE IS GREATER THAN PRINTER-ROWS
+               PERFORM WRITE-BATCH-REPORT-FOOTER
+               PERFORM WRITE-BATCH-REPORT-HEADER
+           END-IF.
+           MOVE SPACES TO BATCH-REPORT-LINE.
+           MOVE ZEROS TO BR-AMOUNT.
+           MOVE BIR-ACCOUNT-ID TO BR-ACCOUNT-ID.
+           MOVE BIR-AMOUNT TO BR-AMOUNT.
+           MOVE BIR-DESCRIPTION TO BR-DESCRIPTION.
+           IF BATCH-ACCOUNT-FOUND IS EQUAL TO "Y"
+               AND ACCOUNT-CLOSED IS NOT EQUAL TO "Y"
+               MOVE "POSTED" TO BR-STATUS
+           ELSE
+               MOVE "REJECTED" TO BR-STATUS
+           END-IF.
+           WRITE BATCH-REPORT-LINE BEFORE ADVANCING 1.
+           ADD 1 TO CURRENT-LINE.
+
+       WRITE-BATCH-REPORT-SUMMARY.
+           MOVE SPACES TO GENERIC-REPORT-LINE.
+           WRITE GENERIC-REPORT BEFORE ADVANCING 1.
+           MOVE SPACES TO BATCH-SUMMARY-LINE.
+           MOVE "Posted:" TO BSL-LABEL.
+           MOVE BATCH-POSTED-COUNT TO BSL-COUNT.
+           MOVE BATCH-POSTED-TOTAL TO BSL-AMOUNT.
+           WRITE BATCH-SUMMARY-LINE BEFORE ADVANCING 1.
+           MOVE SPACES TO BATCH-SUMMARY-LINE.
+           MOVE "Rejected:" TO BSL-LABEL.
+           MOVE BATCH-REJECTED-COUNT TO BSL-COUNT.
+           MOVE ZEROS TO BSL-AMOUNT.
+           WRITE BATCH-SUMMARY-LINE BEFORE ADVANCING 1.
+
+       TRANSFER-FUNDS.
+           MOVE ZEROS TO TRANSFER-FROM-ID.
+           MOVE ZEROS TO TRANSFER-TO-ID.
+           MOVE ZEROS TO TRANSFER-AMOUNT.
+           MOVE SPACES TO TRANSFER-DESCRIPTION.
+           DISPLAY TRANSFER-SCREEN.
+           ACCEPT TRANSFER-SCREEN.
+           DISPLAY TRANSFER-SCREEN.
+           PERFORM CHECK-TRANSFER-ACCOUNTS.
+           IF TRANSFER-FROM-FOUND IS NOT EQUAL TO "Y"
+               OR TRANSFER-TO-FOUND IS NOT EQUAL TO "Y"
+               DISPLAY TRANSFER-NOT-FOUND-SCREEN
+               ACCEPT TRANSFER-NOT-FOUND-SCREEN
+           ELSE IF TRANSFER-FROM-ID IS EQUAL TO TRANSFER-TO-ID
+               DISPLAY TRANSFER-SAME-ACCOUNT-SCREEN
+               ACCEPT TRANSFER-SAME-ACCOUNT-SCREEN
+           ELSE IF TRANSFER-FROM-CLOSED IS EQUAL TO "Y"
+               OR TRANSFER-TO-CLOSED IS EQUAL TO "Y"
+               DISPLAY TRANSFER-CLOSED-SCREEN
+               ACCEPT TRANSFER-CLOSED-SCREEN
+           ELSE
+               MOVE SPACES TO CONTINUE-KEY
+               PERFORM SHOW-TRANSFER-PROMPT
+                   UNTIL CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+                   OR "N" OR "n"
+               IF CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+                   PERFORM POST-TRANSFER
+               END-IF
+           END-IF.
+
+       CHECK-TRANSFER-ACCOUNTS.
+           MOVE TRANSFER-FROM-ID TO ACCOUNT-ID.
+           PERFORM FIND-ACCOUNT-BY-ID.
+           MOVE ACCOUNT-LOADED TO TRANSFER-FROM-FOUND.
+           MOVE "N" TO TRANSFER-FROM-CLOSED.
+           IF TRANSFER-FROM-FOUND IS EQUAL TO "Y"
+               MOVE ACCOUNT-CLOSED TO TRANSFER-FROM-CLOSED
+           END-IF.
+           MOVE TRANSFER-TO-ID TO ACCOUNT-ID.
+           PERFORM FIND-ACCOUNT-BY-ID.
+           MOVE ACCOUNT-LOADED TO TRANSFER-TO-FOUND.
+           MOVE "N" TO TRANSFER-TO-CLOSED.
+           IF TRANSFER-TO-FOUND IS EQUAL TO "Y"
+               MOVE ACCOUNT-CLOSED TO TRANSFER-TO-CLOSED
+           END-IF.
+
+       SHOW-TRANSFER-PROMPT.
+           DISPLAY TRANSFER-PROMPT.
+           ACCEPT TRANSFER-PROMPT.
+
+       POST-TRANSFER.
+           MOVE "Y" TO TRANSFER-POSTED.
+           MOVE TRANSFER-DESCRIPTION TO TRANSFER-DESCRIPTION-TRUNC.
+           MOVE TRANSFER-TO-ID TO TRANSFER-TO-ID-EDIT.
+           MOVE TRANSFER-FROM-ID TO ACCOUNT-ID.
+           PERFORM FIND-ACCOUNT-BY-ID.
+           PERFORM INIT-LEDGER-RECORD.
+           PERFORM CURRENT-TIME-TO-LEDGER-TIME.
+           MOVE FUNCTION CONCATENATE("XFER TO ",
+               FUNCTION TRIM(TRANSFER-TO-ID-EDIT), ": ",
+               TRANSFER-DESCRIPTION-TRUNC) TO LEDGER-DESCRIPTION.
+           COMPUTE LEDGER-AMOUNT = ZERO - TRANSFER-AMOUNT.
+           MOVE ACCOUNT-STATUS TO LEDGER-STATUS.
+           OPEN EXTEND LEDGER-FILE.
+           WRITE LEDGER-RECORD.
+           IF FILE-STATUS IS NOT EQUAL TO ZEROS
+               MOVE "N" TO TRANSFER-POSTED
+           END-IF.
+           CLOSE LEDGER-FILE.
+           IF TRANSFER-POSTED IS EQUAL TO "Y"
+               PERFORM UPDATE-ACCOUNT-FROM-LEDGER
+               PERFORM WRITE-ACCOUNT
+               IF ACCOUNT-WRITE-STATUS IS NOT EQUAL TO ZEROS
+                   MOVE "N" TO TRANSFER-POSTED
+               END-IF
+           END-IF.
+
+           IF TRANSFER-POSTED IS EQUAL TO "Y"
+               MOVE TRANSFER-FROM-ID TO TRANSFER-FROM-ID-EDIT
+               MOVE TRANSFER-TO-ID TO ACCOUNT-ID
+               PERFORM FIND-ACCOUNT-BY-ID
+               PERFORM INIT-LEDGER-RECORD
+               PERFORM CURRENT-TIME-TO-LEDGER-TIME
+               MOVE FUNCTION CONCATENATE("XFER FROM ",
+                   FUNCTION TRIM(TRANSFER-FROM-ID-EDIT), ": ",
+                   TRANSFER-DESCRIPTION-TRUNC) TO LEDGER-DESCRIPTION
+               MOVE TRANSFER-AMOUNT TO LEDGER-AMOUNT
+               MOVE ACCOUNT-STATUS TO LEDGER-STATUS
+               OPEN EXTEND LEDGER-FILE
+               WRITE LEDGER-RECORD
+               IF FILE-STATUS IS NOT EQUAL TO ZEROS
+                   MOVE "N" TO TRANSFER-POSTED
+               END-IF
+               CLOSE LEDGER-FILE
+               IF TRANSFER-POSTED IS EQUAL TO "Y"
+                   PERFORM UPDATE-ACCOUNT-FROM-LEDGER
+                   PERFORM WRITE-ACCOUNT
+                   IF ACCOUNT-WRITE-STATUS IS NOT EQUAL TO ZEROS
+                       MOVE "N" TO TRANSFER-POSTED
+                   END-IF
+               END-IF
+               IF TRANSFER-POSTED IS NOT EQUAL TO "Y"
+                   PERFORM ROLLBACK-TRANSFER-DEBIT-LEG
+               END-IF
+           END-IF.
+
+           IF TRANSFER-POSTED IS NOT EQUAL TO "Y"
+               DISPLAY TRANSFER-FAILED-SCREEN
+               ACCEPT TRANSFER-FAILED-SCREEN
+           END-IF.
+
+       ROLLBACK-TRANSFER-DEBIT-LEG.
+           MOVE TRANSFER-FROM-ID TO ACCOUNT-ID.
+           PERFORM FIND-ACCOUNT-BY-ID.
+           PERFORM INIT-LEDGER-RECORD.
+           PERFORM CURRENT-TIME-TO-LEDGER-TIME.
+           MOVE FUNCTION CONCATENATE("REVERSAL OF XFER TO ",
+               FUNCTION TRIM(TRANSFER-TO-ID-EDIT))
+               TO LEDGER-DESCRIPTION.
+           MOVE TRANSFER-AMOUNT TO LEDGER-AMOUNT.
+           MOVE ACCOUNT-STATUS TO LEDGER-STATUS.
+           OPEN EXTEND LEDGER-FILE.
+           WRITE LEDGER-RECORD.
+           CLOSE LEDGER-FILE.
+           PERFORM UPDATE-ACCOUNT-FROM-LEDGER.
+           PERFORM WRITE-ACCOUNT.
+
+       RECONCILIATION-REPORT.
+           PERFORM DISPLAY-REPORT-PROMPT.
+           IF CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+               PERFORM PRINT-RECONCILIATION-REPORT.
+
+       PRINT-RECONCILIATION-REPORT.
+           MOVE "N" TO END-OF-FILE.
+           MOVE ZEROS TO RECON-MISMATCH-COUNT.
+           OPEN INPUT ACCOUNT-FILE.
+           PERFORM RESET-ACCOUNT-FILE-POSITION.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM WRITE-RECON-REPORT-HEADER.
+           IF END-OF-FILE IS NOT EQUAL TO "Y"
+               PERFORM WRITE-NEXT-RECON-REPORT-LINE
+                   UNTIL END-OF-FILE IS EQUAL TO "Y"
+           END-IF.
+           PERFORM WRITE-RECON-REPORT-SUMMARY.
+           CLOSE REPORT-FILE.
+           CLOSE ACCOUNT-FILE.
+
+       WRITE-RECON-REPORT-HEADER.
+           MOVE SPACES TO GENERIC-REPORT-LINE.
+           PERFORM GET-CURRENT-TIME.
+           MOVE FUNCTION CONCATENATE("Reconciliation Report - ",
+               DISPLAY-DATE-TIME) TO GENERIC-REPORT-LINE.
+           WRITE GENERIC-REPORT BEFORE ADVANCING 2.
+           MOVE SPACES TO RECON-REPORT-HEADER.
+           MOVE "Account" TO RH-ACCOUNT-ID.
+           MOVE "Company" TO RH-COMPANY.
+           MOVE "Number" TO RH-NUMBER.
+           MOVE "Stored" TO RH-STORED.
+           MOVE "Ledger" TO RH-LEDGER.
+           MOVE "Diff" TO RH-DIFF.
+           WRITE RECON-REPORT-HEADER BEFORE ADVANCING 1.
+           MOVE ALL "-" TO RH-ACCOUNT-ID.
+           MOVE ALL "-" TO RH-COMPANY.
+           MOVE ALL "-" TO RH-NUMBER.
+           MOVE ALL "-" TO RH-STORED.
+           MOVE ALL "-" TO RH-LEDGER.
+           MOVE ALL "-" TO RH-DIFF.
+           WRITE RECON-REPORT-HEADER BEFORE ADVANCING 1.
+           MOVE 5 TO CURRENT-LINE.
+
+       WRITE-NEXT-RECON-REPORT-LINE.
+           PERFORM READ-NEXT-ACCOUNT-RECORD.
+           IF END-OF-FILE IS NOT EQUAL TO "Y"
+               PERFORM COMPUTE-RECON-LEDGER-BALANCE
+               IF RECON-LEDGER-BALANCE IS NOT EQUAL TO ACCOUNT-VALUE
+                   ADD 1 TO RECON-MISMATCH-COUNT
+                   IF CURRENT-LINE IS GREATER THAN PRINTER-ROWS
+                       PERFORM WRITE-ACCOUNT-REPORT-FOOTER
+                       PERFORM WRITE-RECON-REPORT-HEADER
+                   END-IF
+                   PERFORM WRITE-RECON-REPORT-LINE
+               END-IF
+           END-IF.
+
+       COMPUTE-RECON-LEDGER-BALANCE.
+           PERFORM OPEN-LEDGER-FILE-FOR-READ.
+           PERFORM READ-NEXT-LEDGER-RECORD
+               UNTIL END-OF-FILE IS EQUAL TO "Y".
+           CLOSE LEDGER-FILE.
+           MOVE LEDGER-RUNNING-BALANCE TO RECON-LEDGER-BALANCE.
+           MOVE "N" TO END-OF-FILE.
+
+       WRITE-RECON-REPORT-LINE.
+           MOVE SPACES TO RECON-REPORT-LINE.
+           MOVE ACCOUNT-ID TO RC-ACCOUNT-ID.
+           MOVE ACCOUNT-COMPANY TO RC-COMPANY.
+           MOVE ACCOUNT-NUMBER TO RC-NUMBER.
+           MOVE ACCOUNT-VALUE TO RC-STORED.
+           MOVE RECON-LEDGER-BALANCE TO RC-LEDGER.
+           COMPUTE RC-DIFF = RECON-LEDGER-BALANCE - ACCOUNT-VALUE.
+           WRITE RECON-REPORT-LINE BEFORE ADVANCING 1.
+           ADD 1 TO CURRENT-LINE.
+
+       WRITE-RECON-REPORT-SUMMARY.
+           MOVE SPACES TO GENERIC-REPORT-LINE.
+           WRITE GENERIC-REPORT BEFORE ADVANCING 1.
+           MOVE SPACES TO RECON-SUMMARY-LINE.
+           MOVE "Mismatches Found:" TO RS-LABEL.
+           MOVE RECON-MISMATCH-COUNT TO RS-COUNT.
+           WRITE RECON-SUMMARY-LINE BEFORE ADVANCING 1.
+
+       POST-INTEREST-AND-FEES.
+           MOVE SPACES TO CONTINUE-KEY.
+           PERFORM SHOW-POST-INTEREST-PROMPT
+               UNTIL CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+               OR "N" OR "n".
+           IF CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+               PERFORM DISPLAY-REPORT-PROMPT
+           END-IF.
+           IF CONTINUE-KEY IS EQUAL TO "Y" OR "y"
+               MOVE ZEROS TO INTEREST-POSTED-COUNT
+               MOVE ZEROS TO INTEREST-SKIPPED-COUNT
+               MOVE ZEROS TO INTEREST-POSTED-TOTAL
+               MOVE "N" TO END-OF-FILE
+               OPEN I-O ACCOUNT-FILE
+               OPEN OUTPUT REPORT-FILE
+               PERFORM WRITE-INTEREST-REPORT-HEADER
+               PERFORM RESET-ACCOUNT-FILE-POSITION
+               PERFORM POST-INTEREST-FOR-NEXT-ACCOUNT
+                   UNTIL END-OF-FILE IS EQUAL TO "Y"
+               PERFORM WRITE-INTEREST-REPORT-SUMMARY
+               CLOSE REPORT-FILE
+               CLOSE ACCOUNT-FILE
+               DISPLAY POST-INTEREST-DONE-SCREEN
+               ACCEPT POST-INTEREST-DONE-SCREEN
+           END-IF.
+
+       SHOW-POST-INTEREST-PROMPT.
+           DISPLAY POST-INTEREST-PROMPT.
+           ACCEPT POST-INTEREST-PROMPT.
+
+       POST-INTEREST-FOR-NEXT-ACCOUNT.
+           PERFORM READ-NEXT-ACCOUNT-RECORD.
+           IF END-OF-FILE IS NOT EQUAL TO "Y"
+               IF ACCOUNT-CLOSED IS EQUAL TO "Y"
+                   MOVE ZEROS TO INTEREST-FEE-AMOUNT
+                   MOVE "ACCOUNT CLOSED" TO INTEREST-DESCRIPTION
+                   ADD 1 TO INTEREST-SKIPPED-COUNT
+               ELSE
+                   PERFORM COMPUTE-INTEREST-FEE-AMOUNT
+                   IF INTEREST-FEE-AMOUNT IS EQUAL TO ZEROS
+                       ADD 1 TO INTEREST-SKIPPED-COUNT
+                   ELSE
+                       PERFORM POST-INTEREST-LEDGER-ENTRY
+                       IF ACCOUNT-WRITE-STATUS IS EQUAL TO ZEROS
+                           ADD 1 TO INTEREST-POSTED-COUNT
+                           ADD INTEREST-FEE-AMOUNT
+                               TO INTEREST-POSTED-TOTAL
+                       ELSE
+                           MOVE "POSTING FAILED"
+                               TO INTEREST-DESCRIPTION
+                           ADD 1 TO INTEREST-SKIPPED-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM WRITE-INTEREST-REPORT-LINE
+           END-IF.
+
+       COMPUTE-INTEREST-FEE-AMOUNT.
+           MOVE ZEROS TO INTEREST-FEE-AMOUNT.
+           MOVE SPACES TO INTEREST-DESCRIPTION.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(ACCOUNT-TYPE))
+               TO UPPER-ACCOUNT-TYPE.
+           IF UPPER-ACCOUNT-TYPE IS EQUAL TO "SAVINGS"
+               COMPUTE INTEREST-FEE-AMOUNT ROUNDED =
+                   ACCOUNT-VALUE * 0.01
+               MOVE "MONTHLY INTEREST" TO INTEREST-DESCRIPTION
+           ELSE IF UPPER-ACCOUNT-TYPE IS EQUAL TO "CHECKING"
+               MOVE -5.00 TO INTEREST-FEE-AMOUNT
+               MOVE "MONTHLY SERVICE FEE" TO INTEREST-DESCRIPTION.
+
+       POST-INTEREST-LEDGER-ENTRY.
+           PERFORM INIT-LEDGER-RECORD.
+           PERFORM CURRENT-TIME-TO-LEDGER-TIME.
+           MOVE INTEREST-DESCRIPTION TO LEDGER-DESCRIPTION.
+           MOVE INTEREST-FEE-AMOUNT TO LEDGER-AMOUNT.
+           MOVE ACCOUNT-STATUS TO LEDGER-STATUS.
+           OPEN EXTEND LEDGER-FILE.
+           WRITE LEDGER-RECORD.
+           CLOSE LEDGER-FILE.
+           PERFORM UPDATE-ACCOUNT-FROM-LEDGER.
+           REWRITE ACCOUNT-RECORD.
+           MOVE FILE-STATUS TO ACCOUNT-WRITE-STATUS.
+
+       WRITE-INTEREST-REPORT-HEADER.
+           MOVE SPACES TO GENERIC-REPORT-LINE.
+           PERFORM GET-CURRENT-TIME.
+           MOVE FUNCTION CONCATENATE("Interest/Fee Posting Report - ",
+               DISPLAY-DATE-TIME) TO GENERIC-REPORT-LINE.
+           WRITE GENERIC-REPORT BEFORE ADVANCING 2.
+           MOVE SPACES TO INTEREST-REPORT-HEADER.
+           MOVE "Account" TO IH-ACCOUNT-ID.
+           MOVE "Type" TO IH-TYPE.
+           MOVE "Amount" TO IH-AMOUNT.
+           MOVE "Description" TO IH-DESCRIPTION.
+           WRITE INTEREST-REPORT-HEADER BEFORE ADVANCING 1.
+           MOVE ALL "-" TO IH-ACCOUNT-ID.
+           MOVE ALL "-" TO IH-TYPE.
+           MOVE ALL "-" TO IH-AMOUNT.
+           MOVE ALL "-" TO IH-DESCRIPTION.
+           WRITE INTEREST-REPORT-HEADER BEFORE ADVANCING 1.
+           MOVE 5 TO CURRENT-LINE.
+
+       WRITE-INTEREST-REPORT-FOOTER.
+           MOVE SPACES TO GENERIC-REPORT-LINE.
+           WRITE GENERIC-REPORT BEFORE ADVANCING PAGE.
+
+       WRITE-INTEREST-REPORT-LINE.
+           IF CURRENT-LINE IS GREATER THAN PRINTER-ROWS
+               PERFORM WRITE-INTEREST-REPORT-FOOTER
+               PERFORM WRITE-INTEREST-REPORT-HEADER
+           END-IF.
+           MOVE SPACES TO INTEREST-REPORT-LINE.
+           MOVE ACCOUNT-ID TO IR-ACCOUNT-ID.
+           MOVE ACCOUNT-TYPE TO IR-TYPE.
+           MOVE INTEREST-FEE-AMOUNT TO IR-AMOUNT.
+           IF ACCOUNT-CLOSED IS EQUAL TO "Y"
+               MOVE "ACCOUNT CLOSED" TO IR-DESCRIPTION
+           ELSE IF INTEREST-FEE-AMOUNT IS EQUAL TO ZEROS
+               MOVE "NO CHARGE" TO IR-DESCRIPTION
+           ELSE
+               MOVE INTEREST-DESCRIPTION TO IR-DESCRIPTION
+           END-IF.
+           WRITE INTEREST-REPORT-LINE BEFORE ADVANCING 1.
+           ADD 1 TO CURRENT-LINE.
+
+       WRITE-INTEREST-REPORT-SUMMARY.
+           MOVE SPACES TO GENERIC-REPORT-LINE.
+           WRITE GENERIC-REPORT BEFORE ADVANCING 1.
+           MOVE SPACES TO INTEREST-SUMMARY-LINE.
+           MOVE "Postings Made:" TO ISL-LABEL.
+           MOVE INTEREST-POSTED-COUNT TO ISL-COUNT.
+           MOVE INTEREST-POSTED-TOTAL TO ISL-AMOUNT.
+           WRITE INTEREST-SUMMARY-LINE BEFORE ADVANCING 1.
+           MOVE SPACES TO INTEREST-SUMMARY-LINE.
+           MOVE "Accounts Skipped:" TO ISL-LABEL.
+           MOVE INTEREST-SKIPPED-COUNT TO ISL-COUNT.
+           WRITE INTEREST-SUMMARY-LINE BEFORE ADVANCING 1.
