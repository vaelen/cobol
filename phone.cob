@@ -41,6 +41,17 @@
                    RECORD KEY IS PHONE-ID
                    ACCESS MODE IS DYNAMIC.
 
+           SELECT SORT-WORK-FILE
+                   ASSIGN TO "phone.srt".
+
+           SELECT SORTED-PHONE-FILE
+                   ASSIGN TO "phone.sorted"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL REPORT-FILE
+                   ASSIGN TO REPORT-FILE-NAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -51,6 +62,51 @@
            05 PHONE-LAST-NAME           PIC X(20) VALUE SPACES.
            05 PHONE-FIRST-NAME          PIC X(15) VALUE SPACES.
            05 PHONE-NUMBER              PIC X(15) VALUE SPACES.
+           05 PHONE-EMAIL               PIC X(30) VALUE SPACES.
+           05 PHONE-EXTENSION           PIC X(5) VALUE SPACES.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SR-PHONE-ID               PIC 9(4).
+           05 SR-LAST-NAME              PIC X(20).
+           05 SR-FIRST-NAME             PIC X(15).
+           05 SR-NUMBER                 PIC X(15).
+           05 SR-EMAIL                  PIC X(30).
+           05 SR-EXTENSION              PIC X(5).
+
+       FD  SORTED-PHONE-FILE.
+       01  SORTED-PHONE-RECORD.
+           05 SPR-PHONE-ID              PIC 9(4).
+           05 SPR-LAST-NAME             PIC X(20).
+           05 SPR-FIRST-NAME            PIC X(15).
+           05 SPR-NUMBER                PIC X(15).
+           05 SPR-EMAIL                 PIC X(30).
+           05 SPR-EXTENSION             PIC X(5).
+
+       FD  REPORT-FILE.
+       01  DIRECTORY-REPORT-LINE        PIC X(96) VALUE SPACES.
+
+       01  DIRECTORY-HEADER-LINE.
+           05 DH-LAST-NAME              PIC X(20) VALUE SPACES.
+           05 FILLER                    PIC X(1) VALUE SPACES.
+           05 DH-FIRST-NAME             PIC X(15) VALUE SPACES.
+           05 FILLER                    PIC X(1) VALUE SPACES.
+           05 DH-NUMBER                 PIC X(15) VALUE SPACES.
+           05 FILLER                    PIC X(1) VALUE SPACES.
+           05 DH-EXTENSION              PIC X(5) VALUE SPACES.
+           05 FILLER                    PIC X(1) VALUE SPACES.
+           05 DH-EMAIL                  PIC X(30) VALUE SPACES.
+
+       01  DIRECTORY-DETAIL-LINE.
+           05 DD-LAST-NAME              PIC X(20) VALUE SPACES.
+           05 FILLER                    PIC X(1) VALUE SPACES.
+           05 DD-FIRST-NAME             PIC X(15) VALUE SPACES.
+           05 FILLER                    PIC X(1) VALUE SPACES.
+           05 DD-NUMBER                 PIC X(15) VALUE SPACES.
+           05 FILLER                    PIC X(1) VALUE SPACES.
+           05 DD-EXTENSION              PIC X(5) VALUE SPACES.
+           05 FILLER                    PIC X(1) VALUE SPACES.
+           05 DD-EMAIL                  PIC X(30) VALUE SPACES.
 
        WORKING-STORAGE SECTION.
        01  DISPLAY-LINE.
@@ -66,6 +122,12 @@
            05  FILLER                   PIC X(1) VALUE SPACES.
            05  PROMPT-NUMBER            PIC X(8) VALUE "Number: ".
            05  DISPLAY-NUMBER           PIC X(15) VALUE SPACES.
+           05  FILLER                   PIC X(1) VALUE SPACES.
+           05  PROMPT-EXTENSION         PIC X(6) VALUE "Ext.: ".
+           05  DISPLAY-EXTENSION        PIC X(5) VALUE SPACES.
+           05  FILLER                   PIC X(1) VALUE SPACES.
+           05  PROMPT-EMAIL             PIC X(7) VALUE "Email: ".
+           05  DISPLAY-EMAIL            PIC X(30) VALUE SPACES.
 
        01  PROMPT-PHONE-ID              PIC X(15) VALUE
            "Record Number: ".
@@ -73,24 +135,58 @@
        01  PROMPT-DELETE                PIC X(21) VALUE
            "Delete Record? (Y/N) ".
 
+       01  PROMPT-SEARCH-NAME           PIC X(13) VALUE
+           "Search Name: ".
+
+       01  PROMPT-ADD-ANYWAY            PIC X(18) VALUE
+           "Add Anyway? (Y/N) ".
+
+       01  PROMPT-REPORT-FILE           PIC X(36) VALUE
+           "Report File Name (blank to cancel): ".
+
        01  PAGER                        PIC X(13) VALUE
            "[Press Enter]".
 
-       01  COMMAND-PROMPT               PIC X(65) VALUE
-           "Command ([A]dd, [R]emove, [U]pdate, [L]ist, [D]isplay,
-      -    " [Q]uit): ".
+       01  COMMAND-PROMPT               PIC X(81) VALUE
+       "Command ([A]dd, [R]emove, [U]pdate, [L]ist, [D]isplay, [F]ind, [
+      -"P]rint, [Q]uit): ".
        01  CMD                          PIC X VALUE SPACES.
        01  ENTRY-OK                     PIC X VALUE SPACES.
        01  CONFIRM-DELETE               PIC X VALUE SPACES.
+       01  CONFIRM-DUPLICATE            PIC X VALUE SPACES.
        01  END-OF-FILE                  PIC X VALUE SPACES.
        01  MAX-SCREEN-LINES             PIC 999 VALUE 24.
        01  SCREEN-LINES                 PIC 999 VALUE ZEROS.
+       01  PRINTER-ROWS                 PIC 999 VALUE 55.
+       01  CURRENT-LINE                 PIC 999 VALUE ZEROS.
        01  ANY-KEY                      PIC X VALUE SPACES.
        01  MAX-PHONE-ID                 PIC 9(4) VALUE ZEROS.
        01  DUPLICATE-FLAG               PIC X VALUE SPACES.
+       01  DUPLICATE-NAME-FOUND         PIC X VALUE SPACES.
        01  RECORD-NOT-FOUND             PIC X VALUE SPACES.
        01  REWRITE-ERROR                PIC X VALUE SPACES.
        01  DELETE-ERROR                 PIC X VALUE SPACES.
+       01  FOUND-ANY                    PIC X VALUE SPACES.
+
+       01  SEARCH-NAME                  PIC X(20) VALUE SPACES.
+       01  SEARCH-NAME-UPPER            PIC X(20) VALUE SPACES.
+       01  SEARCH-NAME-LEN              PIC 9(3) VALUE ZEROS.
+       01  UPPER-LAST-NAME              PIC X(20) VALUE SPACES.
+       01  UPPER-FIRST-NAME             PIC X(15) VALUE SPACES.
+       01  NAME-MATCH-COUNT             PIC 9(4) VALUE ZEROS.
+       01  FIND-ACTION                  PIC X VALUE SPACE.
+
+       01  SAVED-NEW-RECORD.
+           05 SAVED-PHONE-ID            PIC 9(4) VALUE ZEROS.
+           05 SAVED-LAST-NAME           PIC X(20) VALUE SPACES.
+           05 SAVED-FIRST-NAME          PIC X(15) VALUE SPACES.
+           05 SAVED-NUMBER              PIC X(15) VALUE SPACES.
+           05 SAVED-EMAIL               PIC X(30) VALUE SPACES.
+           05 SAVED-EXTENSION           PIC X(5) VALUE SPACES.
+       01  SAVED-LAST-NAME-UPPER        PIC X(20) VALUE SPACES.
+       01  SAVED-FIRST-NAME-UPPER       PIC X(15) VALUE SPACES.
+
+       01  REPORT-FILE-NAME             PIC X(60) VALUE SPACES.
 
        01  MSG-COMMAND-NOT-FOUND        PIC X(17) VALUE
            "Command Not Found".
@@ -106,6 +202,12 @@
            "Error: Delete Failed".
        01  MSG-START-ERROR              PIC X(30) VALUE
            "Error: Could Not Restart File.".
+       01  MSG-SEARCH-NAME-REQUIRED     PIC X(28) VALUE
+           "Error: Search Name Required.".
+       01  MSG-DUPLICATE-NAME           PIC X(48) VALUE
+           "Warning: A record with this name already exists.".
+       01  PROMPT-FIND-ACTION           PIC X(52) VALUE
+           "Action ([D]isplay, [U]pdate, [R]emove, Enter=none): ".
 
        PROCEDURE DIVISION.
 
@@ -140,6 +242,10 @@
                 PERFORM LIST-RECORDS
            ELSE IF CMD IS EQUAL TO "D" OR "d"
                 PERFORM DISPLAY-RECORD
+           ELSE IF CMD IS EQUAL TO "F" OR "f"
+                PERFORM FIND-BY-NAME
+           ELSE IF CMD IS EQUAL TO "P" OR "p"
+                PERFORM PRINT-DIRECTORY-REPORT
            ELSE IF CMD IS EQUAL TO "Q" OR "q"
                 MOVE "Q" TO CMD
            ELSE
@@ -165,6 +271,8 @@
            MOVE PHONE-LAST-NAME to DISPLAY-LAST-NAME.
            MOVE PHONE-FIRST-NAME TO DISPLAY-FIRST-NAME.
            MOVE PHONE-NUMBER TO DISPLAY-NUMBER.
+           MOVE PHONE-EXTENSION TO DISPLAY-EXTENSION.
+           MOVE PHONE-EMAIL TO DISPLAY-EMAIL.
            DISPLAY DISPLAY-LINE.
 
        RESET-FILE-POSITION.
@@ -193,14 +301,58 @@
            MOVE MAX-PHONE-ID TO PHONE-ID.
            PERFORM GET-FIELDS.
            IF ENTRY-OK IS EQUAL TO "Y"
-                MOVE "Y" TO DUPLICATE-FLAG
-                PERFORM WRITE-NEW-RECORD
-                   UNTIL DUPLICATE-FLAG IS NOT EQUAL TO "Y".
+                MOVE PHONE-RECORD TO SAVED-NEW-RECORD
+                PERFORM CHECK-DUPLICATE-NAME
+                MOVE SAVED-NEW-RECORD TO PHONE-RECORD
+                MOVE "Y" TO CONFIRM-DUPLICATE
+                IF DUPLICATE-NAME-FOUND IS EQUAL TO "Y"
+                     PERFORM CONFIRM-ADD-DUPLICATE
+                END-IF
+                IF CONFIRM-DUPLICATE IS EQUAL TO "Y"
+                     MOVE "Y" TO DUPLICATE-FLAG
+                     PERFORM WRITE-NEW-RECORD
+                        UNTIL DUPLICATE-FLAG IS NOT EQUAL TO "Y"
+                END-IF.
 
        WRITE-NEW-RECORD.
            ADD 1 TO PHONE-ID.
            PERFORM WRITE-RECORD.
 
+       CHECK-DUPLICATE-NAME.
+           MOVE "N" TO DUPLICATE-NAME-FOUND.
+           MOVE FUNCTION UPPER-CASE(SAVED-LAST-NAME)
+               TO SAVED-LAST-NAME-UPPER.
+           MOVE FUNCTION UPPER-CASE(SAVED-FIRST-NAME)
+               TO SAVED-FIRST-NAME-UPPER.
+           MOVE "N" TO END-OF-FILE.
+           PERFORM RESET-FILE-POSITION.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM CHECK-NEXT-RECORD-FOR-DUPLICATE
+               UNTIL END-OF-FILE IS EQUAL TO "Y".
+
+       CHECK-NEXT-RECORD-FOR-DUPLICATE.
+           IF FUNCTION UPPER-CASE(PHONE-LAST-NAME) IS EQUAL TO
+                SAVED-LAST-NAME-UPPER
+                AND FUNCTION UPPER-CASE(PHONE-FIRST-NAME) IS EQUAL TO
+                SAVED-FIRST-NAME-UPPER
+                MOVE "Y" TO DUPLICATE-NAME-FOUND
+           END-IF.
+           PERFORM READ-NEXT-RECORD.
+
+       CONFIRM-ADD-DUPLICATE.
+           DISPLAY MSG-DUPLICATE-NAME.
+           MOVE SPACES TO CONFIRM-DUPLICATE.
+           PERFORM PROMPT-CONFIRM-DUPLICATE
+               UNTIL CONFIRM-DUPLICATE IS EQUAL TO "Y" OR "N".
+
+       PROMPT-CONFIRM-DUPLICATE.
+           DISPLAY PROMPT-ADD-ANYWAY.
+           ACCEPT CONFIRM-DUPLICATE.
+           IF CONFIRM-DUPLICATE IS EQUAL TO "y" THEN
+                MOVE "Y" TO CONFIRM-DUPLICATE.
+           IF CONFIRM-DUPLICATE IS EQUAL TO "n" THEN
+                MOVE "N" TO CONFIRM-DUPLICATE.
+
        GET-FIELDS.
            DISPLAY PROMPT-LAST-NAME.
            ACCEPT PHONE-LAST-NAME.
@@ -208,6 +360,10 @@
            ACCEPT PHONE-FIRST-NAME.
            DISPLAY PROMPT-NUMBER.
            ACCEPT PHONE-NUMBER.
+           DISPLAY PROMPT-EXTENSION.
+           ACCEPT PHONE-EXTENSION.
+           DISPLAY PROMPT-EMAIL.
+           ACCEPT PHONE-EMAIL.
            PERFORM VALIDATE-FIELDS.
 
        VALIDATE-FIELDS.
@@ -283,3 +439,134 @@
                 PERFORM GET-FIELDS
                 IF ENTRY-OK IS EQUAL TO "Y"
                    PERFORM REWRITE-RECORD.
+
+       FIND-BY-NAME.
+           MOVE SPACES TO SEARCH-NAME.
+           DISPLAY PROMPT-SEARCH-NAME.
+           ACCEPT SEARCH-NAME.
+           IF SEARCH-NAME IS EQUAL TO SPACES
+                DISPLAY MSG-SEARCH-NAME-REQUIRED
+           ELSE
+                MOVE FUNCTION UPPER-CASE(SEARCH-NAME)
+                    TO SEARCH-NAME-UPPER
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(SEARCH-NAME))
+                    TO SEARCH-NAME-LEN
+                MOVE "N" TO FOUND-ANY
+                MOVE ZEROS TO SCREEN-LINES
+                MOVE "N" TO END-OF-FILE
+                PERFORM RESET-FILE-POSITION
+                PERFORM READ-NEXT-RECORD
+                PERFORM DISPLAY-NEXT-MATCHING-RECORD
+                    UNTIL END-OF-FILE IS EQUAL TO "Y"
+                IF FOUND-ANY IS NOT EQUAL TO "Y"
+                     DISPLAY MSG-RECORD-NOT-FOUND
+                ELSE
+                     PERFORM SHOW-FIND-ACTION-PROMPT
+                END-IF
+           END-IF.
+
+       SHOW-FIND-ACTION-PROMPT.
+           MOVE SPACE TO FIND-ACTION.
+           DISPLAY PROMPT-FIND-ACTION.
+           ACCEPT FIND-ACTION.
+           IF FIND-ACTION IS EQUAL TO "D" OR "d"
+                PERFORM DISPLAY-RECORD
+           ELSE IF FIND-ACTION IS EQUAL TO "U" OR "u"
+                PERFORM UPDATE-RECORD
+           ELSE IF FIND-ACTION IS EQUAL TO "R" OR "r"
+                PERFORM REMOVE-RECORD.
+
+       DISPLAY-NEXT-MATCHING-RECORD.
+           PERFORM CHECK-NAME-MATCH.
+           IF NAME-MATCH-COUNT IS GREATER THAN ZEROS
+                IF SCREEN-LINES IS EQUAL TO MAX-SCREEN-LINES
+                     PERFORM PRESS-ENTER
+                END-IF
+                PERFORM DISPLAY-CURRENT-RECORD
+                ADD 1 TO SCREEN-LINES
+                MOVE "Y" TO FOUND-ANY
+           END-IF.
+           PERFORM READ-NEXT-RECORD.
+
+       CHECK-NAME-MATCH.
+           MOVE ZEROS TO NAME-MATCH-COUNT.
+           MOVE FUNCTION UPPER-CASE(PHONE-LAST-NAME) TO UPPER-LAST-NAME.
+           MOVE FUNCTION UPPER-CASE(PHONE-FIRST-NAME)
+               TO UPPER-FIRST-NAME.
+           INSPECT UPPER-LAST-NAME TALLYING NAME-MATCH-COUNT
+               FOR ALL SEARCH-NAME-UPPER(1:SEARCH-NAME-LEN).
+           IF NAME-MATCH-COUNT IS EQUAL TO ZEROS
+                INSPECT UPPER-FIRST-NAME TALLYING NAME-MATCH-COUNT
+                    FOR ALL SEARCH-NAME-UPPER(1:SEARCH-NAME-LEN).
+
+       PRINT-DIRECTORY-REPORT.
+           MOVE SPACES TO REPORT-FILE-NAME.
+           DISPLAY PROMPT-REPORT-FILE.
+           ACCEPT REPORT-FILE-NAME.
+           IF REPORT-FILE-NAME IS NOT EQUAL TO SPACES
+                CLOSE PHONE-FILE
+                SORT SORT-WORK-FILE
+                    ON ASCENDING KEY SR-LAST-NAME
+                    ON ASCENDING KEY SR-FIRST-NAME
+                    USING PHONE-FILE
+                    GIVING SORTED-PHONE-FILE
+                OPEN I-O PHONE-FILE
+                PERFORM WRITE-DIRECTORY-REPORT
+           END-IF.
+
+       WRITE-DIRECTORY-REPORT.
+           MOVE "N" TO END-OF-FILE.
+           OPEN INPUT SORTED-PHONE-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM WRITE-DIRECTORY-REPORT-HEADER.
+           PERFORM READ-NEXT-SORTED-RECORD.
+           PERFORM WRITE-NEXT-DIRECTORY-DETAIL-LINE
+               UNTIL END-OF-FILE IS EQUAL TO "Y".
+           CLOSE REPORT-FILE.
+           CLOSE SORTED-PHONE-FILE.
+           MOVE "N" TO END-OF-FILE.
+
+       READ-NEXT-SORTED-RECORD.
+           READ SORTED-PHONE-FILE NEXT RECORD
+                AT END MOVE "Y" TO END-OF-FILE.
+
+       WRITE-DIRECTORY-REPORT-HEADER.
+           MOVE SPACES TO DIRECTORY-REPORT-LINE.
+           MOVE "Phone Directory" TO DIRECTORY-REPORT-LINE.
+           WRITE DIRECTORY-REPORT-LINE BEFORE ADVANCING 2.
+           MOVE SPACES TO DIRECTORY-HEADER-LINE.
+           MOVE "Last Name" TO DH-LAST-NAME.
+           MOVE "First Name" TO DH-FIRST-NAME.
+           MOVE "Number" TO DH-NUMBER.
+           MOVE "Ext." TO DH-EXTENSION.
+           MOVE "Email" TO DH-EMAIL.
+           MOVE DIRECTORY-HEADER-LINE TO DIRECTORY-REPORT-LINE.
+           WRITE DIRECTORY-REPORT-LINE BEFORE ADVANCING 1.
+           MOVE ALL "-" TO DH-LAST-NAME.
+           MOVE ALL "-" TO DH-FIRST-NAME.
+           MOVE ALL "-" TO DH-NUMBER.
+           MOVE ALL "-" TO DH-EXTENSION.
+           MOVE ALL "-" TO DH-EMAIL.
+           MOVE DIRECTORY-HEADER-LINE TO DIRECTORY-REPORT-LINE.
+           WRITE DIRECTORY-REPORT-LINE BEFORE ADVANCING 1.
+           MOVE 5 TO CURRENT-LINE.
+
+       WRITE-DIRECTORY-REPORT-FOOTER.
+           MOVE SPACES TO DIRECTORY-REPORT-LINE.
+           WRITE DIRECTORY-REPORT-LINE BEFORE ADVANCING PAGE.
+
+       WRITE-NEXT-DIRECTORY-DETAIL-LINE.
+           IF CURRENT-LINE IS GREATER THAN PRINTER-ROWS
+                PERFORM WRITE-DIRECTORY-REPORT-FOOTER
+                PERFORM WRITE-DIRECTORY-REPORT-HEADER
+           END-IF.
+           MOVE SPACES TO DIRECTORY-DETAIL-LINE.
+           MOVE SPR-LAST-NAME TO DD-LAST-NAME.
+           MOVE SPR-FIRST-NAME TO DD-FIRST-NAME.
+           MOVE SPR-NUMBER TO DD-NUMBER.
+           MOVE SPR-EXTENSION TO DD-EXTENSION.
+           MOVE SPR-EMAIL TO DD-EMAIL.
+           MOVE DIRECTORY-DETAIL-LINE TO DIRECTORY-REPORT-LINE.
+           WRITE DIRECTORY-REPORT-LINE BEFORE ADVANCING 1.
+           ADD 1 TO CURRENT-LINE.
+           PERFORM READ-NEXT-SORTED-RECORD.
